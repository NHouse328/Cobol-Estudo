@@ -1,8 +1,130 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   Gera CPFs validos por varredura de faixa numerica.
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Faixa de varredura (inicio/limite) agora informada em
+      *     tempo de execucao via ACCEPT, ao inves de literal fixa.
+      *   - Checkpoint/restart: o ultimo CPF processado e gravado
+      *     periodicamente em ARQ-CKPT; uma reexecucao apos abend
+      *     retoma a partir do ponto salvo em vez de repetir a
+      *     varredura inteira.
+      *   - Passa a ser gravado um registro de cabecalho (data da
+      *     execucao e faixa varrida) e um de rodape (quantidade final
+      *     de CPFs validos), para que o job seguinte confirme que
+      *     recebeu o arquivo completo antes de processa-lo (ver nota
+      *     mais abaixo sobre a migracao desses registros para o
+      *     arquivo de manifesto, quando ARQCPF2.DAT virou indexado).
+      *   - Caminho do arquivo de saida deixou de ser fixo no
+      *     programa: ARQUIVO agora e associado ao nome logico
+      *     ARQCPF2, resolvido em tempo de execucao pela variavel de
+      *     ambiente (ou DD, sob JCL) de mesmo nome.
+      *   - Candidatos reprovados na validacao do digito verificador
+      *     passam a ser gravados em ARQ-REJEITADOS, junto com o
+      *     digito (1o ou 2o) que reprovou, para medir a taxa de
+      *     acerto do gerador sobre uma faixa.
+      *   - O calculo dos digitos verificadores deixou de ser feito
+      *     localmente: 2100-GERA-CPF agora chama o modulo comum
+      *     CPF-CHECK-DIGIT (compartilhado com CPF-VALIDADOR), para
+      *     que os dois programas nunca fiquem com regras divergentes.
+      *   - Antes de gravar um CPF valido, a faixa e comparada contra
+      *     o extrato ARQCPF2ANT de uma execucao anterior (leitura
+      *     casada, pois ambas as sequencias sao crescentes) para que
+      *     um CPF ja emitido nao seja entregue de novo numa faixa
+      *     que se sobreponha a de um run anterior.
+      *   - REG-ARQUIVO-DET passa a levar tambem o CPF ja formatado
+      *     (999.999.999-99) em CPF-OUT-PONTUADO, para que a area de
+      *     negocio use o extrato sem ter que aplicar a mascara.
+      *   - ARQCPF2.DAT passa a ser um arquivo indexado por CPF-OUT,
+      *     para permitir consulta direta por CPF em vez de varredura
+      *     sequencial completa. Como um arquivo indexado nao comporta
+      *     um layout de registro variavel por tipo, o cabecalho e o
+      *     rodape que antes viviam em ARQCPF2.DAT passam a um arquivo
+      *     de manifesto proprio (ARQCPF2MF); ARQCPF2ANT (extrato de
+      *     uma execucao anterior usado na checagem de duplicidade)
+      *     passa, pelo mesmo motivo, a ser lido como indexado.
+      *   - Acrescentado modo de amostragem aleatoria: em vez de varrer
+      *     a faixa inteira, o programa pode sortear uma quantidade de
+      *     candidatos dentro da faixa, com a mesma tecnica de semente
+      *     de RANDOM-GENERATOR (ACCEPT ... FROM TIME e incremento
+      *     configuravel a cada volta). Como a ordem sorteada nao e
+      *     crescente, a checagem de duplicidade contra ARQCPF2ANT
+      *     nesse modo usa leitura indexada por chave (ACCESS MODE
+      *     passou de SEQUENTIAL para DYNAMIC) em vez do avanco casado
+      *     usado na varredura sequencial; o checkpoint/restart nao se
+      *     aplica a amostragem aleatoria e e usado somente no modo de
+      *     varredura.
+      *   - O STOP RUN final virou GOBACK, para o programa poder ser
+      *     chamado por CALL a partir do novo menu de operacoes sem
+      *     encerrar o run unit inteiro, continuando a funcionar igual
+      *     quando executado isolado.
+      *   - FS-ENTRADA (o status de ARQUIVO/ARQCPF2) deixou de ser
+      *     declarado localmente e ficar sem uso; agora vem do
+      *     copybook compartilhado FS-STATUS (tambem usado por
+      *     ESCREVER-ARQUIVO e LER-ARQUIVO) e e conferido apos o OPEN
+      *     e apos cada WRITE em ARQUIVO, traduzido em FS-MENSAGEM
+      *     pelo paragrafo compartilhado 9999-INTERPRETA-FS (copybook
+      *     FS-VERIFICA). FS-MF/FS-CKPT/FS-REJ/FS-ANT continuam como
+      *     antes, fora do escopo deste copybook.
+      *   - Acrescentado o modo CNPJ: perguntado logo no inicio, antes
+      *     de qualquer outra coisa, o tipo de documento (1=CPF,
+      *     2=CNPJ) desvia para 5000-GERA-CNPJ, uma varredura sequencial
+      *     de faixa igual em espirito a 2100-GERA-CPF mas com 14
+      *     posicoes e o modulo CNPJ-CHECK-DIGIT, gravando em ARQCNPJ2.
+      *     O modo CPF (1, padrao) continua identico ao que era antes.
+      *   - Uma falha ao abrir ARQCPF2 nao interrompia o processamento:
+      *     o programa so exibia o erro e seguia tentando gravar num
+      *     arquivo que nao estava aberto. Agora ERRO-ABERTURA-SW
+      *     evita 2000-PROCESSAR e o fechamento de ARQUIVO/ARQ-
+      *     REJEITADOS nesse caso, e RETURN-CODE e levado a 8 para que
+      *     um job de lote que chame este programa saiba que a etapa
+      *     falhou.
+      *   - REG-ARQUIVO passa a levar CPF-DATA-GERACAO, a data da
+      *     execucao (ACCEPT ... FROM DATE, uma vez por rodada, em
+      *     1000-INICIAR) gravada em todo CPF valido, para que a area
+      *     de negocio saiba quando cada CPF foi emitido sem depender
+      *     da data de modificacao do arquivo no sistema operacional.
+      *     O manifesto (ARQCPF2MF) ja levava essa mesma data em
+      *     MF-DATA-EXEC desde a migracao do cabecalho/rodape, mas
+      *     apenas um registro por execucao, nao por CPF.
+      *   - ERRO-ABERTURA-SW, os indicadores de fim/duplicidade do
+      *     extrato anterior (ANT-EXISTE/ANT-FIM/ANT-DUPLICADO) e os
+      *     contadores QTD-CPF-VAL/QTD-CPF-DUP/CKPT-CONTADOR ficavam
+      *     com o valor da execucao anterior quando o programa e
+      *     chamado mais de uma vez no mesmo run unit (a partir do
+      *     menu de operacoes); uma segunda chamada apos uma falha de
+      *     OPEN ficava com 2000-PROCESSAR permanentemente desativado,
+      *     e uma segunda chamada normal somava seus totais aos da
+      *     chamada anterior. Agora 1000-INICIAR reinicializa todos
+      *     esses itens no comeco de cada chamada, e 5000-GERA-CNPJ
+      *     faz o mesmo com QTD-CNPJ-VAL.
+      *   - ARQ-CKPT estava com o caminho do arquivo de checkpoint
+      *     fixo no programa (ASSIGN TO DISK / VALUE OF FILE-ID);
+      *     passou a usar o mesmo padrao de nome logico resolvido em
+      *     tempo de execucao por variavel de ambiente que os demais
+      *     arquivos deste programa (ASSIGN TO "ARQCPF2CKP").
+      *   - 1000-INICIAR sempre abria ARQCPF2 com OPEN OUTPUT, mesmo
+      *     quando 1200-RETOMAR-CHECKPOINT acabava de retomar a faixa a
+      *     partir de um checkpoint - OPEN OUTPUT recria o arquivo
+      *     indexado vazio, descartando todo CPF ja gravado pela
+      *     execucao anterior que o checkpoint deveria preservar.
+      *     Acrescentado CKPT-RETOMOU-SW, ligado por 1200-RETOMAR-
+      *     CHECKPOINT quando ha retomada; 1000-INICIAR agora abre
+      *     ARQUIVO com OPEN I-O nesse caso, e com OPEN OUTPUT apenas
+      *     numa execucao nova de verdade.
+      *   - REG-ANTERIOR (o layout de ARQCPF2ANT, extrato indexado de
+      *     uma execucao anterior) ainda tinha o formato de 25 bytes de
+      *     antes do CPF-DATA-GERACAO que a migracao anterior acrescentou
+      *     a REG-ARQUIVO; como ARQCPF2ANT e o proprio ARQCPF2.DAT de um
+      *     run anterior renomeado, o layout desatualizado rejeitava a
+      *     abertura do arquivo atual, e a falha era silenciosamente
+      *     tratada como "arquivo anterior inexistente" por 1400-ABRIR-
+      *     ANTERIOR, desativando a deduplicacao contra o extrato
+      *     anterior sem aviso.
+      *     Acrescentado ANT-DATA-GERACAO PIC 9(08) a REG-ANTERIOR para
+      *     manter os dois layouts em sincronia.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GERA-CPF-DAT.
@@ -11,114 +133,503 @@
 
                INPUT-OUTPUT SECTION.
                    FILE-CONTROL.
-                       SELECT ARQUIVO ASSIGN TO DISK
-                       ORGANIZATION IS LINE SEQUENTIAL
+                       SELECT ARQUIVO ASSIGN TO "ARQCPF2"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS SEQUENTIAL
+                       RECORD KEY IS CPF-OUT
                        FILE STATUS IS FS-ENTRADA.
 
+                       SELECT ARQ-MANIFESTO ASSIGN TO "ARQCPF2MF"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-MF.
+
+                       SELECT ARQ-CKPT ASSIGN TO "ARQCPF2CKP"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-CKPT.
+
+                       SELECT ARQ-REJEITADOS ASSIGN TO "ARQCPFREJ"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-REJ.
+
+                       SELECT ARQ-ANTERIOR ASSIGN TO "ARQCPF2ANT"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS ANT-CPF
+                       FILE STATUS IS FS-ANT.
+
+                       SELECT ARQ-CNPJ ASSIGN TO "ARQCNPJ2"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-CNPJ.
+
        DATA DIVISION.
            FILE SECTION.
-                   FD ARQUIVO
-                       LABEL RECORD STANDARD
-                       VALUE OF FILE-ID IS
-                   'C:\Users\re039833\Desktop\Cobol-Estudo\ARQCPF2.DAT'.
+                   FD ARQUIVO.
 
                        01 REG-ARQUIVO.
-                           05 CPF-OUT  PIC 9(11).
+                           05 CPF-OUT          PIC 9(11).
+                           05 CPF-OUT-PONTUADO PIC X(14).
+                           05 CPF-DATA-GERACAO PIC 9(08).
+
+                   FD ARQ-MANIFESTO
+                       LABEL RECORD STANDARD.
+
+                       01 REG-MANIFESTO.
+                           05 MF-DATA-EXEC     PIC 9(08).
+                           05 MF-CPF-INICIO    PIC 9(11).
+                           05 MF-CPF-LIMITE    PIC 9(11).
+                           05 MF-QTD-CPF-VAL   PIC 9(11).
+                           05 MF-QTD-CPF-DUP   PIC 9(11).
+
+                   FD ARQ-CKPT
+                       LABEL RECORD STANDARD.
+
+                       01 REG-CKPT.
+                           05 CKPT-ULTIMO-CPF  PIC 9(11).
+
+                   FD ARQ-REJEITADOS
+                       LABEL RECORD STANDARD.
+
+                       01 REG-REJEITADO.
+                           05 CPF-REJ          PIC 9(11).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 DIGITO-FALHOU    PIC 9(01).
+
+                   FD ARQ-ANTERIOR.
+
+                       01 REG-ANTERIOR.
+                           05 ANT-CPF          PIC 9(11).
+                           05 ANT-CPF-PONTUADO PIC X(14).
+                           05 ANT-DATA-GERACAO PIC 9(08).
+
+                   FD ARQ-CNPJ
+                       LABEL RECORD STANDARD.
+
+                       01 REG-CNPJ.
+                           05 CNPJ-OUT           PIC 9(14).
+                           05 CNPJ-OUT-PONTUADO  PIC X(18).
+                           05 CNPJ-DATA-GERACAO  PIC 9(08).
 
                WORKING-STORAGE SECTION.
 
-                   01 FS-ENTRADA       PIC X(02).
+                   COPY FS-STATUS.
+                   01 FS-MF            PIC X(02).
+                   01 FS-CKPT          PIC X(02).
+                   01 FS-REJ           PIC X(02).
+                   01 FS-ANT           PIC X(02).
+
+                   01 ANT-EXISTE       PIC X(01) VALUE 'N'.
+                       88 HA-ARQ-ANTERIOR  VALUE 'S'.
+                   01 ANT-FIM          PIC X(01) VALUE 'N'.
+                       88 ANT-ACABOU       VALUE 'S'.
+                   01 ANT-PROX-CPF     PIC 9(11) VALUE 99999999999.
+                   01 QTD-CPF-DUP      PIC 9(11) VALUE ZERO.
+                   01 ANT-DUPLICADO    PIC X(01) VALUE 'N'.
+                       88 ANT-CPF-JA-EMITIDO  VALUE 'S'.
+
+                   01 ERRO-ABERTURA-SW PIC X(01) VALUE 'N'.
+                       88 ERRO-NA-ABERTURA VALUE 'S'.
+
+                   01 DATA-GERACAO     PIC 9(08) VALUE ZERO.
+
+                   01 CKPT-INTERVALO   PIC 9(07) VALUE 0100000.
+                   01 CKPT-CONTADOR    PIC 9(07) VALUE ZERO.
+
+                   01 CKPT-RETOMOU-SW  PIC X(01) VALUE 'N'.
+                       88 CKPT-RETOMOU     VALUE 'S'.
 
                    01 CPF              PIC 9(11) VALUE ZERO.
                    01 CPF-RED          REDEFINES CPF.
                        05 DIGITO       PIC 9(01) OCCURS 11.
 
                    01 VALIDO           PIC 9(01).
-                   01 QTD-CPF-VAL      PIC 9(11).
-                   01 IND              PIC 9(11).
+                   01 DIGITO-ERRO      PIC 9(01) VALUE ZERO.
+                   01 DIGITO-ESPERADO  PIC 9(01) VALUE ZERO.
+                   01 QTD-CPF-VAL      PIC 9(11) VALUE ZERO.
                    01 IND-2            PIC 9(11).
-                   01 MULT             PIC 9(02).
-                   01 SOMA             PIC 9(04).
-                   01 LIMITE           PIC 9(11) VALUES 99999999999.
-                   01 DIV              PIC 9(02).
+
+                   01 CPF-INICIO       PIC 9(11) VALUE 04568298652.
+                   01 CPF-LIMITE       PIC 9(11) VALUE 99999999999.
+
+                   01 MODO-GERACAO     PIC 9(01) VALUE 1.
+                       88 MODO-VARREDURA  VALUE 1.
+                       88 MODO-AMOSTRA    VALUE 2.
+                   01 QTD-AMOSTRA      PIC 9(07) VALUE ZERO.
+                   01 IND-3            PIC 9(07).
+                   01 SEMENTE          PIC 9(08).
+                   01 INCREMENTO-SEMENTE PIC 9(11) VALUE ZERO.
+                   01 FAIXA-LARGURA    PIC 9(11).
+                   01 NUM-1            PIC 9(02)V9(11) VALUE ZEROES.
+
+                   01 MODO-DOCUMENTO   PIC 9(01) VALUE 1.
+                       88 DOCUMENTO-CPF   VALUE 1.
+                       88 DOCUMENTO-CNPJ  VALUE 2.
+
+                   01 FS-CNPJ          PIC X(02).
+                   01 CNPJ-INICIO      PIC 9(14) VALUE 00010001000109.
+                   01 CNPJ-LIMITE      PIC 9(14) VALUE 99999999999999.
+                   01 IND-CNPJ         PIC 9(14).
+                   01 CNPJ             PIC 9(14) VALUE ZERO.
+                   01 CNPJ-RED REDEFINES CNPJ.
+                       05 DIGITO-CNPJ  PIC 9(01) OCCURS 14.
+                   01 CNPJ-VALIDO         PIC 9(01).
+                   01 CNPJ-DIGITO-ERRO    PIC 9(01) VALUE ZERO.
+                   01 CNPJ-DIGITO-ESP     PIC 9(01) VALUE ZERO.
+                   01 QTD-CNPJ-VAL     PIC 9(11) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        0000-PRINCIPAL.
 
+           DISPLAY 'TIPO DE DOCUMENTO (1=CPF  2=CNPJ) :'.
+           ACCEPT MODO-DOCUMENTO.
+           IF MODO-DOCUMENTO NOT = 2
+               MOVE 1 TO MODO-DOCUMENTO
+           END-IF.
+
+           IF DOCUMENTO-CNPJ
+               PERFORM 5000-GERA-CNPJ
+               GOBACK
+           END-IF.
+
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           IF NOT ERRO-NA-ABERTURA
+               PERFORM 2000-PROCESSAR
+           END-IF.
            PERFORM 3000-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
 
        1000-INICIAR.
            INITIALIZE CPF.
-           OPEN OUTPUT ARQUIVO.
+           MOVE 'N' TO ERRO-ABERTURA-SW.
+           MOVE 'N' TO ANT-EXISTE.
+           MOVE 'N' TO ANT-FIM.
+           MOVE 'N' TO ANT-DUPLICADO.
+           MOVE ZERO TO QTD-CPF-VAL.
+           MOVE ZERO TO QTD-CPF-DUP.
+           MOVE ZERO TO CKPT-CONTADOR.
+           MOVE 'N' TO CKPT-RETOMOU-SW.
+           ACCEPT DATA-GERACAO FROM DATE.
+           PERFORM 1100-OBTER-FAIXA.
+           PERFORM 1150-OBTER-MODO.
+           IF MODO-VARREDURA
+               PERFORM 1200-RETOMAR-CHECKPOINT
+           END-IF.
+           PERFORM 1400-ABRIR-ANTERIOR.
+           IF CKPT-RETOMOU
+               OPEN I-O ARQUIVO
+           ELSE
+               OPEN OUTPUT ARQUIVO
+           END-IF.
+           PERFORM 9999-INTERPRETA-FS.
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR ARQCPF2 - ' FS-MENSAGEM
+               MOVE 'S' TO ERRO-ABERTURA-SW
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ARQ-REJEITADOS
+           END-IF.
+
+       1150-OBTER-MODO.
+      *    Modo 1 (padrao) varre a faixa inteira, um CPF de cada vez.
+      *    Modo 2 sorteia QTD-AMOSTRA candidatos dentro da faixa, com
+      *    a mesma tecnica de semente usada em RANDOM-GENERATOR, para
+      *    uma amostragem rapida sem varrer a faixa inteira.
+           DISPLAY 'MODO DE GERACAO (1=VARREDURA  2=AMOSTRAGEM) :'.
+           ACCEPT MODO-GERACAO.
+           IF MODO-GERACAO NOT = 2
+               MOVE 1 TO MODO-GERACAO
+           END-IF.
+
+           IF MODO-AMOSTRA
+               DISPLAY 'QUANTIDADE DE CPFS A SORTEAR (0 = PADRAO) :'
+               ACCEPT QTD-AMOSTRA
+               IF QTD-AMOSTRA = ZERO
+                   MOVE 0000100 TO QTD-AMOSTRA
+               END-IF
+
+               DISPLAY 'INCREMENTO DA SEMENTE (0 = PADRAO) :'
+               ACCEPT INCREMENTO-SEMENTE
+               IF INCREMENTO-SEMENTE = ZERO
+                   MOVE 48266543255 TO INCREMENTO-SEMENTE
+               END-IF
+
+               ACCEPT SEMENTE FROM TIME
+               COMPUTE FAIXA-LARGURA = CPF-LIMITE - CPF-INICIO
+           END-IF.
+
+       1400-ABRIR-ANTERIOR.
+      *    ARQCPF2ANT e uma copia indexada do ARQCPF2.DAT de uma
+      *    execucao anterior (renomeada pelo operador/JCL antes do
+      *    rerun). Se nao existir, a varredura simplesmente nao
+      *    encontra duplicidade nenhuma. No modo de varredura o
+      *    ponteiro de leitura casada e adiantado ja aqui; no modo de
+      *    amostragem a checagem e feita por chave, sob demanda, em
+      *    2330-VERIFICA-DUPLICADO-ALEATORIO.
+           OPEN INPUT ARQ-ANTERIOR.
+           IF FS-ANT = '00'
+               SET HA-ARQ-ANTERIOR TO TRUE
+               IF MODO-VARREDURA
+                   PERFORM 1410-LER-PROXIMO-ANTERIOR
+               END-IF
+           ELSE
+               SET ANT-ACABOU TO TRUE
+           END-IF.
+
+       1410-LER-PROXIMO-ANTERIOR.
+      *    Avanca para o proximo CPF do extrato anterior (em ordem de
+      *    chave crescente), ou marca fim de arquivo quando nao
+      *    houver mais nenhum.
+           READ ARQ-ANTERIOR NEXT
+               AT END
+                   SET ANT-ACABOU TO TRUE
+                   MOVE 99999999999 TO ANT-PROX-CPF
+               NOT AT END
+                   MOVE ANT-CPF TO ANT-PROX-CPF
+           END-READ.
+
+       1100-OBTER-FAIXA.
+      *    A faixa pode ser informada por PARM de JCL (repassada ao
+      *    ACCEPT abaixo pelo shell/JCL de chamada) ou digitada quando
+      *    o programa roda interativamente. Um valor zero mantem o
+      *    padrao historico de varredura completa.
+           DISPLAY 'CPF INICIAL DA FAIXA (0 = PADRAO) :'.
+           ACCEPT CPF-INICIO.
+           IF CPF-INICIO = ZERO
+               MOVE 04568298652 TO CPF-INICIO
+           END-IF.
+
+           DISPLAY 'CPF LIMITE DA FAIXA  (0 = PADRAO) :'.
+           ACCEPT CPF-LIMITE.
+           IF CPF-LIMITE = ZERO
+               MOVE 99999999999 TO CPF-LIMITE
+           END-IF.
+
+       1200-RETOMAR-CHECKPOINT.
+      *    Se existir um checkpoint de execucao anterior dentro da
+      *    faixa pedida, retoma a varredura logo apos o ultimo CPF
+      *    processado, em vez de comecar do inicio da faixa.
+           OPEN INPUT ARQ-CKPT.
+           IF FS-CKPT = '00'
+               READ ARQ-CKPT
+               IF FS-CKPT = '00'
+                   IF CKPT-ULTIMO-CPF NOT LESS THAN CPF-INICIO
+                     AND CKPT-ULTIMO-CPF LESS THAN CPF-LIMITE
+                       COMPUTE CPF-INICIO = CKPT-ULTIMO-CPF + 1
+                       MOVE 'S' TO CKPT-RETOMOU-SW
+                       DISPLAY 'RETOMANDO A PARTIR DO CHECKPOINT: '
+                               CPF-INICIO
+                   END-IF
+               END-IF
+               CLOSE ARQ-CKPT
+           END-IF.
 
        2000-PROCESSAR.
 
-           PERFORM 2100-GERA-CPF.
+           IF MODO-VARREDURA
+               PERFORM 2100-GERA-CPF
+           ELSE
+               PERFORM 2300-GERA-CPF-AMOSTRA
+           END-IF.
 
        2100-GERA-CPF.
 
-           PERFORM VARYING IND-2 FROM 04568298652 BY 1
-                   UNTIL   IND-2 GREATER LIMITE
+           PERFORM VARYING IND-2 FROM CPF-INICIO BY 1
+                   UNTIL   IND-2 GREATER CPF-LIMITE
 
-               MOVE 0 TO VALIDO
                MOVE IND-2 TO CPF
+               PERFORM 2140-PROCESSA-CANDIDATO
 
-               PERFORM 2110-VALIDA-DIGITO-1
-
-               IF VALIDO = 0
-                   PERFORM 2120-VALIDA-DIGITO-2
+               ADD 1 TO CKPT-CONTADOR
+               IF CKPT-CONTADOR NOT LESS THAN CKPT-INTERVALO
+                   PERFORM 2200-GRAVA-CHECKPOINT
+                   MOVE ZERO TO CKPT-CONTADOR
                END-IF
+           END-PERFORM.
 
-               IF VALIDO = 0
+           MOVE CPF-LIMITE TO IND-2.
+           PERFORM 2200-GRAVA-CHECKPOINT.
+
+       2140-PROCESSA-CANDIDATO.
+      *    Valida, checa duplicidade e grava (ou rejeita) o candidato
+      *    corrente em CPF. Comum aos modos de varredura e amostragem;
+      *    a checagem de duplicidade e que muda conforme o modo, pois
+      *    a amostragem nao visita os CPFs em ordem crescente.
+           CALL 'CPF-CHECK-DIGIT' USING CPF-RED VALIDO DIGITO-ERRO
+                                        DIGITO-ESPERADO
+
+           IF VALIDO = 0
+               IF MODO-VARREDURA
+                   PERFORM 2130-VERIFICA-DUPLICADO
+               ELSE
+                   PERFORM 2330-VERIFICA-DUPLICADO-ALEATORIO
+               END-IF
+               IF ANT-CPF-JA-EMITIDO
+                   ADD 1 TO QTD-CPF-DUP
+               ELSE
+                   MOVE SPACES TO REG-ARQUIVO
                    MOVE CPF TO CPF-OUT
+                   MOVE DATA-GERACAO TO CPF-DATA-GERACAO
+                   PERFORM 2110-PONTUA-CPF
                    WRITE REG-ARQUIVO
+                   PERFORM 9999-INTERPRETA-FS
+                   IF NOT FS-OK
+                       DISPLAY 'ERRO DE GRAVACAO EM ARQCPF2 - '
+                               FS-MENSAGEM
+                   END-IF
                    ADD 1 TO QTD-CPF-VAL
                END-IF
+           ELSE
+               MOVE SPACES       TO REG-REJEITADO
+               MOVE CPF          TO CPF-REJ
+               MOVE DIGITO-ERRO  TO DIGITO-FALHOU
+               WRITE REG-REJEITADO
+           END-IF.
+
+       2300-GERA-CPF-AMOSTRA.
+      *    Sorteia QTD-AMOSTRA candidatos dentro de [CPF-INICIO,
+      *    CPF-LIMITE], com a mesma tecnica de semente usada em
+      *    RANDOM-GENERATOR (COMPUTE da semente seguida de
+      *    FUNCTION RANDOM), escalando o resultado para a faixa
+      *    pedida.
+           PERFORM VARYING IND-3 FROM 1 BY 1 UNTIL IND-3 > QTD-AMOSTRA
+               COMPUTE SEMENTE = SEMENTE + INCREMENTO-SEMENTE
+               COMPUTE NUM-1 = FUNCTION RANDOM(SEMENTE)
+               COMPUTE CPF = CPF-INICIO + (NUM-1 * FAIXA-LARGURA)
+               PERFORM 2140-PROCESSA-CANDIDATO
            END-PERFORM.
 
-       2110-VALIDA-DIGITO-1.
-
-               MOVE 0  TO SOMA
-               MOVE 10 TO MULT.
-
-               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 9
-
-                   COMPUTE SOMA = SOMA + (DIGITO(IND) * MULT)
-
-                   COMPUTE MULT = MULT - 1
-
-               END-PERFORM.
-
-               COMPUTE SOMA = SOMA * 10.
-               DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA .
-
-               IF SOMA NOT EQUALS DIGITO(10)
-                   MOVE 1 TO VALIDO
-               END-IF.
-
-       2120-VALIDA-DIGITO-2.
-
-               MOVE 0  TO SOMA.
-               MOVE 11 TO MULT.
-
-               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 10
-                   COMPUTE SOMA = SOMA + (DIGITO(IND) * MULT)
-                   COMPUTE MULT = MULT - 1
-               END-PERFORM.
-
-               COMPUTE SOMA = SOMA * 10.
-               DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA .
-
-               IF SOMA NOT EQUALS DIGITO(11)
-                   MOVE 1 TO VALIDO
-               END-IF.
+       2110-PONTUA-CPF.
+      *    Monta a forma pontuada (999.999.999-99) do CPF corrente a
+      *    partir dos digitos individuais, para que o extrato ja saia
+      *    no formato que a area de negocio usa.
+           STRING DIGITO(1) DIGITO(2) DIGITO(3) '.'
+                  DIGITO(4) DIGITO(5) DIGITO(6) '.'
+                  DIGITO(7) DIGITO(8) DIGITO(9) '-'
+                  DIGITO(10) DIGITO(11)
+                  DELIMITED BY SIZE INTO CPF-OUT-PONTUADO.
+
+       2130-VERIFICA-DUPLICADO.
+      *    Como IND-2 cresce sempre e o extrato anterior tambem esta
+      *    em ordem crescente, basta avancar o ponteiro do arquivo
+      *    anterior ate alcancar (ou ultrapassar) o candidato atual.
+           MOVE 'N' TO ANT-DUPLICADO.
+           IF HA-ARQ-ANTERIOR
+               PERFORM UNTIL ANT-ACABOU
+                          OR ANT-PROX-CPF NOT LESS THAN CPF
+                   PERFORM 1410-LER-PROXIMO-ANTERIOR
+               END-PERFORM
+               IF NOT ANT-ACABOU AND ANT-PROX-CPF = CPF
+                   MOVE 'S' TO ANT-DUPLICADO
+               END-IF
+           END-IF.
+
+       2330-VERIFICA-DUPLICADO-ALEATORIO.
+      *    A amostragem visita os CPFs fora de ordem, entao o avanco
+      *    casado de 2130-VERIFICA-DUPLICADO nao se aplica; aqui a
+      *    duplicidade e checada por leitura indexada direta, com o
+      *    candidato atual como chave de busca.
+           MOVE 'N' TO ANT-DUPLICADO.
+           IF HA-ARQ-ANTERIOR
+               MOVE CPF TO ANT-CPF
+               READ ARQ-ANTERIOR KEY IS ANT-CPF
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO ANT-DUPLICADO
+               END-READ
+           END-IF.
+
+       2200-GRAVA-CHECKPOINT.
+      *    Regrava o checkpoint por completo a cada chamada; o arquivo
+      *    e pequeno (um unico registro), entao um OPEN OUTPUT simples
+      *    e suficiente para manter o ultimo CPF processado.
+           OPEN OUTPUT ARQ-CKPT.
+           MOVE IND-2 TO CKPT-ULTIMO-CPF.
+           WRITE REG-CKPT.
+           CLOSE ARQ-CKPT.
 
        3000-FINALIZAR.
 
-           CLOSE ARQUIVO.
+           OPEN OUTPUT ARQ-MANIFESTO.
+           MOVE SPACES         TO REG-MANIFESTO.
+           ACCEPT MF-DATA-EXEC FROM DATE.
+           MOVE CPF-INICIO     TO MF-CPF-INICIO.
+           MOVE CPF-LIMITE     TO MF-CPF-LIMITE.
+           MOVE QTD-CPF-VAL    TO MF-QTD-CPF-VAL.
+           MOVE QTD-CPF-DUP    TO MF-QTD-CPF-DUP.
+           WRITE REG-MANIFESTO.
+           CLOSE ARQ-MANIFESTO.
+
+           IF NOT ERRO-NA-ABERTURA
+               CLOSE ARQUIVO
+               CLOSE ARQ-REJEITADOS
+           END-IF.
+           IF HA-ARQ-ANTERIOR
+               CLOSE ARQ-ANTERIOR
+           END-IF.
            DISPLAY QTD-CPF-VAL ' CPF´S VALIDOS.'.
+           DISPLAY QTD-CPF-DUP ' CPF´S JA EMITIDOS ANTES (IGNORADOS).'.
+
+       5000-GERA-CNPJ.
+      *    Modo CNPJ: mesma ideia de varredura sequencial de faixa do
+      *    modo CPF, mas com 14 posicoes e o modulo de digito
+      *    verificador proprio de CNPJ (CNPJ-CHECK-DIGIT). Sai em
+      *    ARQCNPJ2, um arquivo a parte - checkpoint, deduplicacao
+      *    contra execucao anterior e log de rejeitados (requisitos
+      *    pensados para o CPF) nao se aplicam a este modo.
+           MOVE ZERO TO QTD-CNPJ-VAL.
+           DISPLAY 'CNPJ INICIAL (14 DIGITOS, 0=PADRAO) :'.
+           ACCEPT CNPJ-INICIO.
+           IF CNPJ-INICIO = ZERO
+               MOVE 00010001000109 TO CNPJ-INICIO
+           END-IF.
+
+           DISPLAY 'CNPJ LIMITE (14 DIGITOS, 0=PADRAO) :'.
+           ACCEPT CNPJ-LIMITE.
+           IF CNPJ-LIMITE = ZERO
+               MOVE 99999999999999 TO CNPJ-LIMITE
+           END-IF.
+
+           ACCEPT DATA-GERACAO FROM DATE.
+
+           OPEN OUTPUT ARQ-CNPJ.
+           IF FS-CNPJ NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ARQCNPJ2 - FS ' FS-CNPJ
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM VARYING IND-CNPJ FROM CNPJ-INICIO BY 1
+                       UNTIL IND-CNPJ GREATER CNPJ-LIMITE
+
+                   MOVE IND-CNPJ TO CNPJ
+                   CALL 'CNPJ-CHECK-DIGIT' USING CNPJ-RED CNPJ-VALIDO
+                                                 CNPJ-DIGITO-ERRO
+                                                 CNPJ-DIGITO-ESP
+
+                   IF CNPJ-VALIDO = 0
+                       MOVE SPACES      TO REG-CNPJ
+                       MOVE CNPJ        TO CNPJ-OUT
+                       MOVE DATA-GERACAO TO CNPJ-DATA-GERACAO
+                       PERFORM 5100-PONTUA-CNPJ
+                       WRITE REG-CNPJ
+                       ADD 1 TO QTD-CNPJ-VAL
+                   END-IF
+               END-PERFORM
+
+               CLOSE ARQ-CNPJ
+           END-IF.
+
+           DISPLAY QTD-CNPJ-VAL ' CNPJ´S VALIDOS.'.
+
+       5100-PONTUA-CNPJ.
+      *    Monta a forma pontuada (99.999.999/9999-99) do CNPJ
+      *    corrente a partir dos digitos individuais.
+           STRING DIGITO-CNPJ(1) DIGITO-CNPJ(2) '.'
+                  DIGITO-CNPJ(3) DIGITO-CNPJ(4) DIGITO-CNPJ(5) '.'
+                  DIGITO-CNPJ(6) DIGITO-CNPJ(7) DIGITO-CNPJ(8) '/'
+                  DIGITO-CNPJ(9) DIGITO-CNPJ(10) DIGITO-CNPJ(11)
+                  DIGITO-CNPJ(12) '-'
+                  DIGITO-CNPJ(13) DIGITO-CNPJ(14)
+                  DELIMITED BY SIZE INTO CNPJ-OUT-PONTUADO.
+
+           COPY FS-VERIFICA.
