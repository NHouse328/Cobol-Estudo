@@ -3,13 +3,97 @@
       * Date:      20/02/2020
       * Purpose:   ESTUDO
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - GANHOU e VELHA so DISPLAYavam o resultado e paravam; o
+      *     placar se perdia a cada STOP RUN. Agora cada partida
+      *     (vencedor ou velha) e gravada em ARQ-PLACAR, associado ao
+      *     nome logico VELHAPLACAR, para dar um placar corrido do
+      *     torneio da copa entre execucoes.
+      *   - JOGADA aceitava CORDENADA-X/CORDENADA-Y sem checar contra
+      *     X-MAX/Y-MAX (1 a 3), o que deixava VERIFICA-CASA indexar
+      *     fora da JOGO-TABLE 3x3 com uma coordenada digitada errada.
+      *     Agora cada ACCEPT e repetido ate a coordenada cair na
+      *     faixa valida.
+      *   - O empate era apenas inferido por VELHA-PONTO chegar a 9
+      *     depois de nove verificacoes de linha/coluna/diagonal sem
+      *     desviar para GANHOU. Isolado em VERIFICA-EMPATE, com a
+      *     condicao nomeada TABUEIRO-CHEIO, para deixar explicito que
+      *     o empate so e declarado quando o tabuleiro enche sem
+      *     nenhuma linha fechada.
+      *   - VEZ-JOGADOR e JOGADA sempre pediam as coordenadas por
+      *     ACCEPT, exigindo dois jogadores no terminal. Acrescentado
+      *     um modo solo (SELECIONA-MODO): o jogador que nao for o
+      *     humano (sempre 'X', que comeca) tem sua vez decidida por
+      *     JOGADA-COMPUTADOR, que bloqueia uma linha/coluna/diagonal
+      *     com duas marcas e a terceira casa livre, ou, se nenhuma
+      *     existir, ocupa a primeira casa livre que encontrar.
+      *   - Nada da sequencia de jogadas sobrevivia ao STOP RUN, so o
+      *     tabuleiro final. Cada jogada valida agora e acrescentada
+      *     a ARQ-LOG (nome logico VELHALOG) com jogador, coordenadas
+      *     e hora, para permitir reconstituir uma partida jogada a
+      *     jogada depois do fato.
+      *   - PROGRAM-ID passou de YOUR-PROGRAM-NAME (repetido em outro
+      *     programa do repositorio, o que impediria os dois de serem
+      *     chamados por nome no mesmo run unit) para JOGO-DA-VELHA, e
+      *     os STOP RUN viraram GOBACK, para o jogo poder ser chamado
+      *     por CALL a partir do novo menu de operacoes sem encerrar o
+      *     run unit inteiro, continuando a funcionar igual quando
+      *     executado isolado.
+      *   - PREPARA-TABLE so reiniciava JOGO-TABLE; VELHA-PONTO,
+      *     JOGADOR e PONTO-TABLE ficavam com o valor da partida
+      *     anterior quando o jogo e chamado mais de uma vez no mesmo
+      *     run unit (a partir do menu de operacoes), corrompendo a
+      *     deteccao de empate e a jogada do computador numa partida
+      *     revanche. Agora PREPARA-TABLE tambem zera PONTO-TABLE e
+      *     VELHA-PONTO e devolve JOGADOR ao 'O' inicial.
       ******************************************************************
            IDENTIFICATION DIVISION.
-               PROGRAM-ID. YOUR-PROGRAM-NAME.
+               PROGRAM-ID. JOGO-DA-VELHA.
+
+           ENVIRONMENT DIVISION.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       SELECT ARQ-PLACAR ASSIGN TO "VELHAPLACAR"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-PLACAR.
+
+                       SELECT ARQ-LOG ASSIGN TO "VELHALOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-LOG.
 
            DATA DIVISION.
+               FILE SECTION.
+                   FD ARQ-PLACAR
+                       LABEL RECORD STANDARD.
+
+                       01 REG-PLACAR.
+                           05 PLACAR-DATA      PIC 9(08).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 PLACAR-VENCEDOR  PIC X(01).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 PLACAR-RESULTADO PIC X(20).
+
+                   FD ARQ-LOG
+                       LABEL RECORD STANDARD.
+
+                       01 REG-LOG.
+                           05 LOG-DATA         PIC 9(08).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 LOG-HORA         PIC 9(08).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 LOG-JOGADOR      PIC X(01).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 LOG-X            PIC 9(01).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 LOG-Y            PIC 9(01).
+
                WORKING-STORAGE SECTION.
 
+                   01 FS-PLACAR            PIC X(02).
+                   01 FS-LOG               PIC X(02).
+
                    01 CORDENADA-X          PIC 9.
                        88 X-MAX            VALUE 1 THRU 3.
                    01 CORDENADA-Y          PIC 9.
@@ -17,10 +101,23 @@
 
                    01 FIM                  PIC 9(01) VALUE 0.
                    01 VELHA-PONTO          PIC 9(01) VALUE 0.
+                       88 TABUEIRO-CHEIO  VALUE 9.
 
                    01 JOGADOR              PIC X(1) VALUE 'O'.
                        88 QUEM             VALUE 'X'.
 
+                   01 MODO-JOGO            PIC 9(01) VALUE 1.
+                       88 MODO-2-JOGADORES VALUE 1.
+                       88 MODO-1-JOGADOR   VALUE 2.
+                   01 HUMANO-JOGADOR       PIC X(1) VALUE 'X'.
+                   01 MARCA-ATUAL          PIC X(1).
+
+                   01 JOGADA-ENCONTRADA    PIC X(01) VALUE 'N'.
+                       88 JOGADA-OK        VALUE 'S'.
+                   01 LINHA-SOMA           PIC S9(01) VALUE 0.
+                   01 CASA-VAZIA-X         PIC 9(01) VALUE 0.
+                   01 CASA-VAZIA-Y         PIC 9(01) VALUE 0.
+
                    01 JOGO-TABLE.
                        05 X-TABLE          OCCURS 3 TIMES INDEXED BY X.
                            10 Y-TABLE      OCCURS 3 TIMES INDEXED BY Y.
@@ -42,17 +139,19 @@
                MAIN-PROCEDURE.
 
                    PERFORM PREPARA-TABLE.
+                   PERFORM SELECIONA-MODO.
                    PERFORM EXIBE-TABLE.
 
                    PERFORM LOOP.
 
-           STOP RUN.
+           GOBACK.
 
                JOGO.
 
                    PERFORM VEZ-JOGADOR.
                    PERFORM JOGADA.
                    PERFORM VERIFICA-CASA.
+                   PERFORM GRAVA-LOG.
                    PERFORM ALTERA-CASA.
                    PERFORM ALTERA-PONTO.
                    PERFORM TROCA-JOGADOR.
@@ -70,6 +169,19 @@
                PREPARA-TABLE.
 
                    MOVE '---------' TO JOGO-TABLE.
+                   MOVE ZERO        TO PONTO-TABLE.
+                   MOVE ZERO        TO VELHA-PONTO.
+                   MOVE ZERO        TO FIM.
+                   MOVE 'O'         TO JOGADOR.
+
+               SELECIONA-MODO.
+
+                   DISPLAY 'MODO DE JOGO (1=DOIS JOGADORES  '
+                           '2=CONTRA O COMPUTADOR) :'.
+                   ACCEPT MODO-JOGO.
+                   IF MODO-JOGO NOT = 2
+                       MOVE 1 TO MODO-JOGO
+                   END-IF.
 
                EXIBE-TABLE.
 
@@ -119,19 +231,136 @@
                    END-IF.
 
                VEZ-JOGADOR.
-
+      *             JOGADOR guarda o lado que ACABOU de jogar (veja
+      *             ALTERA-CASA), nao quem joga agora; MARCA-ATUAL e
+      *             que registra a marca desta vez, para uso em
+      *             JOGADA ao decidir se quem joga agora e o humano.
                    IF QUEM
+                       MOVE 'O' TO MARCA-ATUAL
                        DISPLAY 'JOGADOR O.'
                    ELSE
+                       MOVE 'X' TO MARCA-ATUAL
                        DISPLAY 'JOGADOR X.'
                    END-IF.
 
                JOGADA.
 
-                   DISPLAY 'ENTRE CORDENADA X :'
-                   ACCEPT  CORDENADA-X.
-                   DISPLAY 'ENTRE CORDENADA Y :'
-                   ACCEPT  CORDENADA-Y.
+                   IF MODO-1-JOGADOR
+                           AND MARCA-ATUAL NOT = HUMANO-JOGADOR
+                       PERFORM JOGADA-COMPUTADOR
+                   ELSE
+                       DISPLAY 'ENTRE CORDENADA X :'
+                       ACCEPT  CORDENADA-X
+                       PERFORM UNTIL X-MAX
+                           DISPLAY 'CORDENADA X INVALIDA (1 A 3).'
+                           DISPLAY 'ENTRE CORDENADA X :'
+                           ACCEPT  CORDENADA-X
+                       END-PERFORM
+
+                       DISPLAY 'ENTRE CORDENADA Y :'
+                       ACCEPT  CORDENADA-Y
+                       PERFORM UNTIL Y-MAX
+                           DISPLAY 'CORDENADA Y INVALIDA (1 A 3).'
+                           DISPLAY 'ENTRE CORDENADA Y :'
+                           ACCEPT  CORDENADA-Y
+                       END-PERFORM
+                   END-IF.
+
+               JOGADA-COMPUTADOR.
+      *             Bloqueia uma linha/coluna/diagonal com duas
+      *             marcas e a terceira casa livre; se nenhuma
+      *             existir, ocupa a primeira casa livre encontrada.
+                   MOVE 'N' TO JOGADA-ENCONTRADA.
+                   PERFORM PROCURA-BLOQUEIO.
+                   IF NOT JOGADA-OK
+                       PERFORM PROCURA-CASA-LIVRE
+                   END-IF.
+                   DISPLAY 'COMPUTADOR JOGOU: ' CORDENADA-X '/'
+                           CORDENADA-Y.
+
+               PROCURA-BLOQUEIO.
+
+                   PERFORM VARYING XP FROM 1 BY 1
+                           UNTIL XP > 3 OR JOGADA-OK
+                       MOVE 0 TO LINHA-SOMA
+                       MOVE 0 TO CASA-VAZIA-X
+                       PERFORM VARYING YP FROM 1 BY 1 UNTIL YP > 3
+                           COMPUTE LINHA-SOMA =
+                                   LINHA-SOMA + PONTO(XP,YP)
+                           IF PONTO(XP,YP) = 0
+                               MOVE XP TO CASA-VAZIA-X
+                               MOVE YP TO CASA-VAZIA-Y
+                           END-IF
+                       END-PERFORM
+                       PERFORM VERIFICA-BLOQUEIO
+                   END-PERFORM.
+
+                   PERFORM VARYING YP FROM 1 BY 1
+                           UNTIL YP > 3 OR JOGADA-OK
+                       MOVE 0 TO LINHA-SOMA
+                       MOVE 0 TO CASA-VAZIA-X
+                       PERFORM VARYING XP FROM 1 BY 1 UNTIL XP > 3
+                           COMPUTE LINHA-SOMA =
+                                   LINHA-SOMA + PONTO(XP,YP)
+                           IF PONTO(XP,YP) = 0
+                               MOVE XP TO CASA-VAZIA-X
+                               MOVE YP TO CASA-VAZIA-Y
+                           END-IF
+                       END-PERFORM
+                       PERFORM VERIFICA-BLOQUEIO
+                   END-PERFORM.
+
+                   IF NOT JOGADA-OK
+                       MOVE 0 TO LINHA-SOMA
+                       MOVE 0 TO CASA-VAZIA-X
+                       PERFORM VARYING XP FROM 1 BY 1 UNTIL XP > 3
+                           COMPUTE LINHA-SOMA =
+                                   LINHA-SOMA + PONTO(XP,XP)
+                           IF PONTO(XP,XP) = 0
+                               MOVE XP TO CASA-VAZIA-X
+                               MOVE XP TO CASA-VAZIA-Y
+                           END-IF
+                       END-PERFORM
+                       PERFORM VERIFICA-BLOQUEIO
+                   END-IF.
+
+                   IF NOT JOGADA-OK
+                       MOVE 0 TO LINHA-SOMA
+                       MOVE 0 TO CASA-VAZIA-X
+                       PERFORM VARYING XP FROM 1 BY 1 UNTIL XP > 3
+                           COMPUTE YP = 4 - XP
+                           COMPUTE LINHA-SOMA =
+                                   LINHA-SOMA + PONTO(XP,YP)
+                           IF PONTO(XP,YP) = 0
+                               MOVE XP TO CASA-VAZIA-X
+                               MOVE YP TO CASA-VAZIA-Y
+                           END-IF
+                       END-PERFORM
+                       PERFORM VERIFICA-BLOQUEIO
+                   END-IF.
+
+               VERIFICA-BLOQUEIO.
+
+                   IF (LINHA-SOMA = 2 OR LINHA-SOMA = -2)
+                           AND CASA-VAZIA-X NOT = 0
+                       MOVE CASA-VAZIA-X TO CORDENADA-X
+                       MOVE CASA-VAZIA-Y TO CORDENADA-Y
+                       MOVE 'S' TO JOGADA-ENCONTRADA
+                   END-IF.
+
+               PROCURA-CASA-LIVRE.
+
+                   PERFORM VARYING X FROM 1 BY 1
+                           UNTIL X > 3 OR JOGADA-OK
+                       PERFORM VARYING Y FROM 1 BY 1
+                               UNTIL Y > 3 OR JOGADA-OK
+                           IF OCUPADO(X,Y)
+                               MOVE X TO CORDENADA-X
+                               MOVE Y TO CORDENADA-Y
+                               MOVE 'S' TO JOGADA-ENCONTRADA
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM.
 
                VERIFICA-PONTOS.
 
@@ -180,21 +409,66 @@
 
                    PERFORM VERIFICA-DIAGONAL.
 
+                   PERFORM VERIFICA-EMPATE.
+
+               VERIFICA-EMPATE.
+      *             Chegar ate aqui so e possivel quando nenhuma linha,
+      *             coluna ou diagonal fechou nesta jogada (senao
+      *             VERIFICA-PONTOS ja teria desviado para GANHOU), de
+      *             modo que TABUEIRO-CHEIO aqui significa realmente
+      *             um empate, nao so a nona jogada.
                    ADD 1 TO VELHA-PONTO.
 
-                   IF VELHA-PONTO = 9
+                   IF TABUEIRO-CHEIO
                        GO TO VELHA
                    END-IF.
 
                GANHOU.
 
                    DISPLAY 'JOGADOR ' JOGADOR ' GANHOU !'.
-                   STOP RUN.
+                   MOVE SPACES       TO REG-PLACAR
+                   MOVE JOGADOR      TO PLACAR-VENCEDOR
+                   MOVE 'GANHOU'     TO PLACAR-RESULTADO
+                   PERFORM GRAVA-PLACAR.
+                   GOBACK.
 
                VELHA.
 
                    DISPLAY 'DEU VELHA !'.
-                   STOP RUN.
-
-
-           END PROGRAM YOUR-PROGRAM-NAME.
+                   MOVE SPACES       TO REG-PLACAR
+                   MOVE '-'          TO PLACAR-VENCEDOR
+                   MOVE 'VELHA'      TO PLACAR-RESULTADO
+                   PERFORM GRAVA-PLACAR.
+                   GOBACK.
+
+               GRAVA-LOG.
+      *             Acrescenta esta jogada ao log de partidas em
+      *             disco; se o arquivo ainda nao existir, e criado
+      *             na primeira gravacao.
+                   MOVE SPACES     TO REG-LOG.
+                   ACCEPT LOG-DATA FROM DATE.
+                   ACCEPT LOG-HORA FROM TIME.
+                   MOVE MARCA-ATUAL TO LOG-JOGADOR.
+                   MOVE CORDENADA-X TO LOG-X.
+                   MOVE CORDENADA-Y TO LOG-Y.
+                   OPEN EXTEND ARQ-LOG
+                   IF FS-LOG NOT = '00'
+                       OPEN OUTPUT ARQ-LOG
+                   END-IF
+                   WRITE REG-LOG
+                   CLOSE ARQ-LOG.
+
+               GRAVA-PLACAR.
+      *             Acrescenta o resultado da partida ao placar em
+      *             disco; se o arquivo ainda nao existir, e criado
+      *             na primeira gravacao.
+                   ACCEPT PLACAR-DATA FROM DATE.
+                   OPEN EXTEND ARQ-PLACAR
+                   IF FS-PLACAR NOT = '00'
+                       OPEN OUTPUT ARQ-PLACAR
+                   END-IF
+                   WRITE REG-PLACAR
+                   CLOSE ARQ-PLACAR.
+
+
+           END PROGRAM JOGO-DA-VELHA.
