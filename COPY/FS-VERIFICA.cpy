@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Copybook:  FS-VERIFICA
+      * Author:    GABRIEL CASANOVA SILVA
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado que traduz FS-ENTRADA (ver
+      *            FS-STATUS) em FS-MENSAGEM, uma frase em portugues
+      *            pronta para DISPLAY, em vez de cada programa exibir
+      *            o codigo de duas posicoes crú ou simplesmente
+      *            ignora-lo.
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Copybook novo, junto com FS-STATUS.
+      ******************************************************************
+       9999-INTERPRETA-FS.
+           MOVE SPACES TO FS-MENSAGEM.
+
+           IF FS-ENTRADA = '00'
+               MOVE 'OPERACAO CONCLUIDA COM SUCESSO.' TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '05'
+               MOVE 'ARQUIVO OPCIONAL NAO ENCONTRADO NA ABERTURA.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '10'
+               MOVE 'FIM DE ARQUIVO ALCANCADO.' TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '21'
+               MOVE 'ERRO DE SEQUENCIA NA CHAVE DO REGISTRO.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '22'
+               MOVE 'CHAVE DUPLICADA NA GRAVACAO.' TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '23'
+               MOVE 'REGISTRO NAO ENCONTRADO.' TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '30'
+               MOVE 'ERRO PERMANENTE DE ENTRADA/SAIDA NO ARQUIVO.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '34'
+               MOVE 'LIMITE DO ARQUIVO EXCEDIDO (DISCO CHEIO).'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '35'
+               MOVE 'ARQUIVO NAO ENCONTRADO NA ABERTURA.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '37'
+               MOVE 'ABERTURA INCOMPATIVEL OU PERMISSAO NEGADA.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '41'
+               MOVE 'ARQUIVO JA ABERTO.' TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '42'
+               MOVE 'FECHAMENTO DE ARQUIVO NAO ABERTO.' TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '46'
+               MOVE 'LEITURA TENTADA APOS O FIM DO ARQUIVO.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-ENTRADA = '48'
+               MOVE 'GRAVACAO EM ARQUIVO NAO ABERTO PARA SAIDA.'
+                   TO FS-MENSAGEM
+           END-IF
+
+           IF FS-MENSAGEM = SPACES
+               STRING 'CODIGO DE STATUS DE ARQUIVO NAO TRATADO: '
+                      FS-ENTRADA
+                   DELIMITED BY SIZE INTO FS-MENSAGEM
+           END-IF.
