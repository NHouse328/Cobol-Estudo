@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:  FS-STATUS
+      * Author:    GABRIEL CASANOVA SILVA
+      * Date:      08/08/2026
+      * Purpose:   Campo de FILE STATUS (FS-ENTRADA) e mensagem de
+      *            interpretacao, compartilhados por todo programa que
+      *            abre/le/grava um arquivo e precisa tratar o codigo
+      *            de duas posicoes devolvido pelo runtime, em vez de
+      *            cada um declarar o seu proprio FS-ENTRADA sem checar.
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Copybook novo, extraido de GERA-CPF-DAT, ESCREVER-ARQUIVO
+      *     e FILE-READ (os tres ja declaravam 01 FS-ENTRADA PIC X(02)
+      *     de forma identica e independente).
+      ******************************************************************
+       01  FS-ENTRADA              PIC X(02).
+           88  FS-OK                    VALUE '00'.
+           88  FS-FIM-ARQUIVO           VALUE '10'.
+       01  FS-MENSAGEM              PIC X(50).
