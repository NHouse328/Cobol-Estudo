@@ -3,13 +3,52 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - O laco PERFORM VARYING NUM FROM 1 BY 1 UNTIL 100 nunca
+      *     testava NUM de fato (100 sozinho nao e uma condicao ligada
+      *     ao contador); corrigido para UNTIL QTD-EMITIDOS > BLOCO-
+      *     TAMANHO, contando de fato os numeros emitidos.
+      *   - O programa so exibia NUM em memoria; o valor se perdia a
+      *     cada STOP RUN. Agora le o ultimo numero emitido de um
+      *     arquivo de controle (ARQ-CONTROLE), entrega o proximo
+      *     bloco a partir dali e regrava a nova marca d'agua antes de
+      *     encerrar, para servir como um dispensador de sequencia real
+      *     que outros jobs podem chamar sem colidir.
+      *   - A quantidade de numeros emitidos por chamada (BLOCO-
+      *     TAMANHO) era fixa em 100; agora e informada pelo operador,
+      *     com 100 como padrao. O numero inicial continua vindo do
+      *     arquivo de controle em execucoes normais; so quando o
+      *     arquivo ainda nao existe (primeira execucao) o operador
+      *     pode informar de onde a sequencia deve comecar, em vez de
+      *     sempre comecar do 1.
       ******************************************************************
            IDENTIFICATION DIVISION.
            PROGRAM-ID. mais-um.
+
+           ENVIRONMENT DIVISION.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       SELECT ARQ-CONTROLE ASSIGN TO "SEQCTL"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-CONTROLE.
+
            DATA DIVISION.
            FILE SECTION.
+               FD ARQ-CONTROLE
+                   LABEL RECORD STANDARD.
+
+                   01 REG-CONTROLE.
+                       05 CTL-ULTIMO-NUM   PIC 9(10).
+
                WORKING-STORAGE SECTION.
-                   01  NUM     PIC 9(10).
+                   01  NUM             PIC 9(10).
+                   01  FS-CONTROLE     PIC X(02).
+                   01  ULTIMO-NUM      PIC 9(10) VALUE ZERO.
+                   01  BLOCO-TAMANHO   PIC 9(10) VALUE 100.
+                   01  QTD-EMITIDOS    PIC 9(10) VALUE ZERO.
+
            PROCEDURE DIVISION.
            MAIN-PROCEDURE.
                PERFORM MAIN.
@@ -18,5 +57,58 @@
 
            MAIN SECTION.
 
-                PERFORM VARYING NUM FROM 1 BY 1 UNTIL 100
-                   DISPLAY NUM.
+               PERFORM LER-CONTROLE.
+               PERFORM OBTER-QUANTIDADE.
+               PERFORM EMITIR-NUMEROS.
+               PERFORM GRAVA-CONTROLE.
+
+           ROTINAS SECTION.
+           LER-CONTROLE.
+      *        Le o ultimo numero emitido por uma execucao anterior;
+      *        se o arquivo de controle ainda nao existir, deixa o
+      *        operador escolher de onde a sequencia deve comecar
+      *        (0 = comeca do 1, o padrao historico).
+               OPEN INPUT ARQ-CONTROLE.
+               IF FS-CONTROLE = '00'
+                   READ ARQ-CONTROLE
+                       NOT AT END
+                           MOVE CTL-ULTIMO-NUM TO ULTIMO-NUM
+                   END-READ
+                   CLOSE ARQ-CONTROLE
+               ELSE
+                   DISPLAY 'PRIMEIRA EXECUCAO - NUMERO INICIAL '
+                           '(0 = COMECAR DO 1) :'
+                   ACCEPT ULTIMO-NUM
+                   IF ULTIMO-NUM NOT = ZERO
+                       SUBTRACT 1 FROM ULTIMO-NUM
+                   END-IF
+               END-IF.
+
+           OBTER-QUANTIDADE.
+      *        Quantidade de numeros de sequencia a emitir nesta
+      *        chamada (0 = padrao historico de 100).
+               DISPLAY 'QUANTIDADE A EMITIR (0 = PADRAO) :'.
+               ACCEPT BLOCO-TAMANHO.
+               IF BLOCO-TAMANHO = ZERO
+                   MOVE 100 TO BLOCO-TAMANHO
+               END-IF.
+
+           EMITIR-NUMEROS.
+      *        Entrega o proximo bloco de numeros de sequencia, um a
+      *        um, a partir do ultimo numero emitido.
+               COMPUTE NUM = ULTIMO-NUM + 1.
+               PERFORM VARYING QTD-EMITIDOS FROM 1 BY 1
+                       UNTIL QTD-EMITIDOS > BLOCO-TAMANHO
+                   DISPLAY NUM
+                   ADD 1 TO NUM
+               END-PERFORM.
+               COMPUTE ULTIMO-NUM = NUM - 1.
+
+           GRAVA-CONTROLE.
+      *        Grava a nova marca d'agua (o ultimo numero emitido
+      *        nesta execucao), para a proxima chamada continuar
+      *        dali.
+               OPEN OUTPUT ARQ-CONTROLE.
+               MOVE ULTIMO-NUM TO CTL-ULTIMO-NUM.
+               WRITE REG-CONTROLE.
+               CLOSE ARQ-CONTROLE.
