@@ -3,33 +3,118 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Os numeros gerados so iam para o console (DISPLAY) e se
+      *     perdiam quando a tela rolava; agora tambem sao gravados em
+      *     ARQ-RANDOM, associado ao nome logico RANDOMDAT (resolvido
+      *     em tempo de execucao pela variavel de ambiente de mesmo
+      *     nome, como os demais arquivos deste projeto).
+      *   - A quantidade de numeros gerados (fixa em 10) e o
+      *     incremento somado a semente a cada volta (fixo em
+      *     48266543255) agora podem ser informados pelo operador,
+      *     com os mesmos valores de antes como padrao.
+      *   - O STOP RUN final virou GOBACK, para o programa poder ser
+      *     chamado por CALL a partir do novo menu de operacoes sem
+      *     encerrar o run unit inteiro, continuando a funcionar igual
+      *     quando executado isolado.
+      *   - Nada impedia dois dos NUM-3 sorteados numa mesma execucao
+      *     de sairem iguais; como esses numeros viram semente de teste
+      *     em outros lotes, uma repeticao desperdicava uma rodada.
+      *     Cada NUM-3 sorteado agora e conferido contra os ja gerados
+      *     nesta execucao e, se repetido, a semente avanca e o sorteio
+      *     e refeito ate sair um valor inedito.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RANDOM-GENERATOR.
+
+       ENVIRONMENT DIVISION.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-RANDOM ASSIGN TO "RANDOMDAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-RANDOM.
+
        DATA DIVISION.
        FILE SECTION.
+           FD ARQ-RANDOM
+               LABEL RECORD STANDARD.
+
+               01 REG-RANDOM.
+                   05 REG-NUM-3    PIC 9(11).
+
        WORKING-STORAGE SECTION.
 
            01 NUM-1        PIC 9(02)V9(11) VALUE ZEROES.
            01 NUM-2        PIC 9(08).
            01 NUM-3        PIC 9(11).
            01 IND          PIC 9(03).
+           01 FS-RANDOM    PIC X(02).
+
+           01 QTD-GERAR    PIC 9(03) VALUE ZERO.
+           01 INCREMENTO   PIC 9(11) VALUE ZERO.
+
+           01 TAB-GERADOS.
+               05 TAB-NUM-3 OCCURS 999 TIMES
+                            PIC 9(11) VALUE ZERO.
+
+           01 IND-DUP      PIC 9(03).
+           01 DUPLICADO-SW PIC X(01).
+               88 NUM-3-DUPLICADO VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY 'QUANTIDADE DE NUMEROS A GERAR (0=010) :'
+           ACCEPT QTD-GERAR
+           IF QTD-GERAR = ZERO
+               MOVE 010 TO QTD-GERAR
+           END-IF
+
+           DISPLAY 'INCREMENTO DA SEMENTE (0 = PADRAO) :'
+           ACCEPT INCREMENTO
+           IF INCREMENTO = ZERO
+               MOVE 48266543255 TO INCREMENTO
+           END-IF
+
            ACCEPT  NUM-2 FROM TIME
 
-           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND >10
+           OPEN OUTPUT ARQ-RANDOM
 
-               COMPUTE NUM-2 = NUM-2 + 48266543255
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > QTD-GERAR
 
-               COMPUTE NUM-1 = FUNCTION RANDOM(NUM-2)
+               PERFORM 1000-SORTEIA-NUM-3
 
-               COMPUTE NUM-3 = NUM-1 * 99999999999
+               MOVE NUM-3 TO TAB-NUM-3(IND)
 
                DISPLAY NUM-3
 
+               MOVE NUM-3 TO REG-NUM-3
+               WRITE REG-RANDOM
+
+           END-PERFORM.
+
+           CLOSE ARQ-RANDOM.
+
+       GOBACK.
+
+       1000-SORTEIA-NUM-3.
+      *    Sorteia NUM-3 e, enquanto ele repetir algum dos ja gerados
+      *    nesta execucao (TAB-NUM-3(1) ate TAB-NUM-3(IND-1)), avanca a
+      *    semente e sorteia de novo.
+           MOVE 'S' TO DUPLICADO-SW.
+           PERFORM UNTIL NOT NUM-3-DUPLICADO
+               COMPUTE NUM-2 = NUM-2 + INCREMENTO
+               COMPUTE NUM-1 = FUNCTION RANDOM(NUM-2)
+               COMPUTE NUM-3 = NUM-1 * 99999999999
+               PERFORM 1100-VERIFICA-DUPLICADO
            END-PERFORM.
 
-       STOP RUN.
+       1100-VERIFICA-DUPLICADO.
+           MOVE 'N' TO DUPLICADO-SW.
+           PERFORM VARYING IND-DUP FROM 1 BY 1 UNTIL IND-DUP >= IND
+               IF TAB-NUM-3(IND-DUP) = NUM-3
+                   MOVE 'S' TO DUPLICADO-SW
+               END-IF
+           END-PERFORM.
