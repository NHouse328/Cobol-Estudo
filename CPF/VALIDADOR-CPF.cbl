@@ -3,72 +3,396 @@
       * Date:      27/02/2020
       * Purpose:   ESTUDO
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - O calculo dos digitos verificadores deixou de ser feito
+      *     localmente: MAIN-PROCEDURE agora chama o modulo comum
+      *     CPF-CHECK-DIGIT (compartilhado com GERA-CPF-DAT), para
+      *     que os dois programas nunca fiquem com regras divergentes.
+      *   - Acrescentado modo de lote: em vez de validar um unico CPF
+      *     digitado, o programa pode ler um arquivo sequencial de
+      *     CPFs (ARQ-LOTE) e emitir um relatorio de quantos passaram
+      *     ou falharam em cada digito, para conferencia de listas
+      *     recebidas de outras areas.
+      *   - O ruido de COMPUTE SOMA = SOMA * FUNCTION RANDOM que so
+      *     ficava no console foi substituido por um registro de
+      *     auditoria de verdade: cada CPF conferido (interativo ou em
+      *     lote) e gravado em ARQ-AUDITORIA com data, hora, o CPF e o
+      *     resultado, para existir um historico real de quem validou
+      *     o que e quando.
+      *   - O modo interativo aceitava so os 11 digitos crus; agora o
+      *     ACCEPT recebe o CPF no formato pontuado (999.999.999-99),
+      *     que e como as outras areas mandam, e os separadores sao
+      *     removidos antes de chamar CPF-CHECK-DIGIT.
+      *   - CPF-INVALIDO so dizia "CPF INVALIDO." sem detalhe algum;
+      *     agora informa qual digito verificador falhou (10 ou 11) e
+      *     o valor esperado x o informado, para distinguir um CPF
+      *     realmente invalido de uma simples transposicao de digitos.
+      *   - Os tres STOP RUN viraram GOBACK, para o programa poder ser
+      *     chamado por CALL a partir do novo menu de operacoes sem
+      *     encerrar o run unit inteiro, continuando a funcionar igual
+      *     quando executado isolado.
+      *   - Acrescentado modo de cadastro (3): le pares nome+CPF de
+      *     ARQ-CADASTRO e confere os dois - o CPF pelo mesmo modulo
+      *     comum, o nome pelas regras basicas de cadastro (nao pode
+      *     vir em branco nem conter pontuacao estranha) - para servir
+      *     de conferencia de lote antes da carga, e nao so um
+      *     checador isolado de digito verificador.
+      *   - VALIDA-LOTE e VALIDA-CADASTRO acumulavam os contadores
+      *     (QTD-LIDOS, QTD-VALIDOS, QTD-INVALIDOS, QTD-CAD-OK,
+      *     QTD-CAD-RUIM) e as chaves de fim de arquivo (LOTE-FIM,
+      *     CADASTRO-FIM) de uma chamada para a outra quando o programa
+      *     e chamado mais de uma vez no mesmo run unit (a partir do
+      *     menu de operacoes); um segundo lote no mesmo run somava seu
+      *     total ao do anterior, e uma segunda chamada de um modo cujo
+      *     arquivo ja tinha sido lido ate o fim na primeira nem lia um
+      *     registro. Ambos os paragrafos agora zeram seus contadores e
+      *     sua chave de fim antes do OPEN.
+      *   - LE-CPF-DIGITADO nao zerava o grupo CPF antes de extrair os
+      *     digitos; um CPF-DIGITADO com menos de 11 digitos numericos
+      *     deixava as posicoes finais de DIGITO com o valor do CPF
+      *     conferido anteriormente no mesmo lote, em vez de reprovar
+      *     como malformado. Acrescentado INITIALIZE CPF no inicio do
+      *     paragrafo.
+      *   - MAIN-PROCEDURE fazia PERFORM VALIDA-LOTE e PERFORM VALIDA-
+      *     CADASTRO sem THRU; como o intervalo implicito de um PERFORM
+      *     sem THRU e so o proprio paragrafo, um GO TO VALIDA-LOTE-EXIT
+      *     (usado quando CPFLOTE nao existe) escapava do intervalo do
+      *     PERFORM e a execucao caia direto nos paragrafos seguintes no
+      *     codigo-fonte (LER-PROXIMO-LOTE, VALIDA-CADASTRO e por diante)
+      *     em vez de voltar para MAIN-PROCEDURE - um modo LOTE sem
+      *     arquivo podia acabar rodando o CADASTRO inteiro de quebra.
+      *     Corrigido para PERFORM VALIDA-LOTE THRU VALIDA-LOTE-EXIT e
+      *     PERFORM VALIDA-CADASTRO THRU VALIDA-CADASTRO-EXIT.
+      *   - QTD-NOME-OK e QTD-NOME-RUIM estavam declarados e zerados mas
+      *     nunca contados; VALIDA-CADASTRO agora soma um dos dois logo
+      *     apos VERIFICA-NOME-CADASTRO, e o relatorio final passa a
+      *     exibir tambem o total de nomes aprovados e reprovados, em
+      *     vez de so o resultado combinado (QTD-CAD-OK/QTD-CAD-RUIM).
       ******************************************************************
            IDENTIFICATION DIVISION.
            PROGRAM-ID. CPF-VALIDADOR.
 
+           ENVIRONMENT DIVISION.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       SELECT ARQ-LOTE ASSIGN TO "CPFLOTE"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-LOTE.
+
+                       SELECT ARQ-AUDITORIA ASSIGN TO "CPFAUDIT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-AUDIT.
+
+                       SELECT ARQ-CADASTRO ASSIGN TO "CPFCADASTRO"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS FS-CADASTRO.
+
            DATA DIVISION.
+               FILE SECTION.
+                   FD ARQ-LOTE
+                       LABEL RECORD STANDARD.
+
+                       01 REG-LOTE.
+                           05 LOTE-CPF PIC 9(11).
+
+                   FD ARQ-CADASTRO
+                       LABEL RECORD STANDARD.
+
+                       01 REG-CADASTRO.
+                           05 CAD-NOME PIC X(40).
+                           05 CAD-CPF  PIC X(14).
+
+                   FD ARQ-AUDITORIA
+                       LABEL RECORD STANDARD.
+
+                       01 REG-AUDITORIA.
+                           05 AUD-DATA         PIC 9(08).
+                           05 AUD-HORA         PIC 9(08).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 AUD-CPF          PIC 9(11).
+                           05 FILLER           PIC X(01) VALUE SPACE.
+                           05 AUD-RESULTADO    PIC X(08).
+
                WORKING-STORAGE SECTION.
 
                    1 CPF.
                        5 DIGITO    PIC 9(01) OCCURS 11.
 
-                   77 IND          PIC 9(02).
-                   77 MULT         PIC 9(02).
-                   77 SOMA         PIC 9(04).
-                   77 DIV          PIC 9(02).
-                   77 RAN          PIC 99.999.
+                   77 VALIDO           PIC 9(01).
+                   77 DIGITO-ERRO      PIC 9(01).
+                   77 DIGITO-ESPERADO  PIC 9(01).
+                   77 NUM-DIGITO-ERRO  PIC 9(02).
+
+                   77 FS-LOTE      PIC X(02).
+                   77 FS-AUDIT     PIC X(02).
+                   77 FS-CADASTRO  PIC X(02).
+                   77 MODO         PIC 9(01).
+                   77 CPF-AUDITADO PIC 9(11).
+                   77 LOTE-FIM     PIC X(01) VALUE 'N'.
+                       88 LOTE-ACABOU  VALUE 'S'.
+                   77 CADASTRO-FIM PIC X(01) VALUE 'N'.
+                       88 CADASTRO-ACABOU VALUE 'S'.
+                   77 QTD-LIDOS    PIC 9(07) VALUE ZERO.
+                   77 QTD-VALIDOS  PIC 9(07) VALUE ZERO.
+                   77 QTD-INVALIDOS PIC 9(07) VALUE ZERO.
+
+                   77 CPF-DIGITADO PIC X(14).
+                   77 IND-DIGITADO PIC 9(02).
+                   77 IND-DIGITO   PIC 9(02).
+
+                   77 NOME-VALIDO  PIC 9(01).
+                   77 IND-NOME     PIC 9(02).
+                   77 QTD-NOME-OK  PIC 9(07) VALUE ZERO.
+                   77 QTD-NOME-RUIM PIC 9(07) VALUE ZERO.
+                   77 QTD-CAD-OK   PIC 9(07) VALUE ZERO.
+                   77 QTD-CAD-RUIM PIC 9(07) VALUE ZERO.
 
            PROCEDURE DIVISION.
                MAIN-PROCEDURE.
 
-                ACCEPT CPF.
+                DISPLAY 'MODO (1=INTERATIVO  2=LOTE  3=CADASTRO) :'.
+                ACCEPT MODO.
 
-                PERFORM CALCULO-CPF-DIG-1.
-                PERFORM CALCULO-CPF-DIG-2.
+                IF MODO = 2
+                    PERFORM VALIDA-LOTE THRU VALIDA-LOTE-EXIT
+                    GOBACK
+                END-IF.
 
-                DISPLAY 'CPF VALIDO !'
+                IF MODO = 3
+                    PERFORM VALIDA-CADASTRO THRU VALIDA-CADASTRO-EXIT
+                    GOBACK
+                END-IF.
 
-                COMPUTE SOMA = SOMA * FUNCTION RANDOM.
-                DISPLAY SOMA.
+                DISPLAY 'CPF (999.999.999-99) :'.
+                ACCEPT CPF-DIGITADO.
+                PERFORM LE-CPF-DIGITADO.
 
-           STOP RUN.
+                CALL 'CPF-CHECK-DIGIT' USING CPF VALIDO DIGITO-ERRO
+                                             DIGITO-ESPERADO.
 
-           CPF-INVALIDO.
-               DISPLAY 'CPF INVALIDO.'
-               STOP RUN.
+                MOVE CPF TO CPF-AUDITADO.
+                PERFORM GRAVA-AUDITORIA.
 
-           CALCULO-CPF-DIG-1.
-               MOVE 0  TO SOMA
-               MOVE 10 TO MULT.
+                IF VALIDO NOT = 0
+                    GO TO CPF-INVALIDO
+                END-IF.
 
-               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 9
+                DISPLAY 'CPF VALIDO !'.
 
-                   COMPUTE SOMA = SOMA + (DIGITO(IND) * MULT)
+           GOBACK.
 
-                   COMPUTE MULT = MULT - 1
+           CPF-INVALIDO.
+               IF DIGITO-ERRO = 1
+                   MOVE 10 TO NUM-DIGITO-ERRO
+               ELSE
+                   MOVE 11 TO NUM-DIGITO-ERRO
+               END-IF.
+               DISPLAY 'CPF INVALIDO - FALHOU O ' NUM-DIGITO-ERRO
+                       'O DIGITO VERIFICADOR.'.
+               DISPLAY '  ESPERADO: ' DIGITO-ESPERADO
+                       '  INFORMADO: ' DIGITO(NUM-DIGITO-ERRO).
+               GOBACK.
 
+           LE-CPF-DIGITADO.
+      *        Extrai so os digitos de CPF-DIGITADO, descartando os
+      *        pontos e o traco da mascara 999.999.999-99 (ou
+      *        simplesmente ignorando-os se o CPF vier sem mascara),
+      *        e monta o grupo CPF usado pelo restante do programa.
+               INITIALIZE CPF.
+               MOVE 1 TO IND-DIGITO.
+               PERFORM VARYING IND-DIGITADO FROM 1 BY 1
+                       UNTIL IND-DIGITADO > 14
+                   IF CPF-DIGITADO(IND-DIGITADO:1) IS NUMERIC
+                           AND IND-DIGITO NOT GREATER THAN 11
+                       MOVE CPF-DIGITADO(IND-DIGITADO:1)
+                           TO DIGITO(IND-DIGITO)
+                       ADD 1 TO IND-DIGITO
+                   END-IF
                END-PERFORM.
 
-               COMPUTE SOMA = SOMA * 10.
-               DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA .
+           GRAVA-AUDITORIA.
+      *        Registra a conferencia em CPFAUDIT (data, hora, CPF e
+      *        resultado), tanto no modo interativo quanto no de lote,
+      *        para existir um historico auditavel de quem validou o
+      *        que e quando.
+               MOVE SPACES         TO REG-AUDITORIA.
+               ACCEPT AUD-DATA     FROM DATE.
+               ACCEPT AUD-HORA     FROM TIME.
+               MOVE CPF-AUDITADO   TO AUD-CPF.
+               IF VALIDO = 0
+                   MOVE 'VALIDO'   TO AUD-RESULTADO
+               ELSE
+                   MOVE 'INVALIDO' TO AUD-RESULTADO
+               END-IF.
+               OPEN EXTEND ARQ-AUDITORIA.
+               IF FS-AUDIT NOT = '00'
+                   OPEN OUTPUT ARQ-AUDITORIA
+               END-IF.
+               WRITE REG-AUDITORIA.
+               CLOSE ARQ-AUDITORIA.
 
-               IF SOMA NOT EQUALS DIGITO(10)
-                   GO TO CPF-INVALIDO
+           VALIDA-LOTE.
+      *        Le ARQ-LOTE ate o fim, validando cada CPF pelo mesmo
+      *        modulo comum usado no modo interativo, e acumula os
+      *        totais para o relatorio final.
+               MOVE ZERO TO QTD-LIDOS.
+               MOVE ZERO TO QTD-VALIDOS.
+               MOVE ZERO TO QTD-INVALIDOS.
+               MOVE 'N' TO LOTE-FIM.
+               OPEN INPUT ARQ-LOTE.
+               IF FS-LOTE NOT = '00'
+                   DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: CPFLOTE'
+                   GO TO VALIDA-LOTE-EXIT
                END-IF.
 
-           CALCULO-CPF-DIG-2.
-               MOVE 0  TO SOMA.
-               MOVE 11 TO MULT.
+               PERFORM LER-PROXIMO-LOTE.
+               PERFORM UNTIL LOTE-ACABOU
+                   ADD 1 TO QTD-LIDOS
+                   MOVE LOTE-CPF TO CPF
+                   CALL 'CPF-CHECK-DIGIT' USING CPF VALIDO
+                                                DIGITO-ERRO
+                                                DIGITO-ESPERADO
+                   MOVE LOTE-CPF TO CPF-AUDITADO
+                   PERFORM GRAVA-AUDITORIA
+                   IF VALIDO = 0
+                       ADD 1 TO QTD-VALIDOS
+                       DISPLAY LOTE-CPF ' VALIDO'
+                   ELSE
+                       ADD 1 TO QTD-INVALIDOS
+                       IF DIGITO-ERRO = 1
+                           MOVE 10 TO NUM-DIGITO-ERRO
+                       ELSE
+                           MOVE 11 TO NUM-DIGITO-ERRO
+                       END-IF
+                       DISPLAY LOTE-CPF ' INVALIDO  FALHOU O '
+                               NUM-DIGITO-ERRO 'O DIGITO'
+                               '  ESPERADO ' DIGITO-ESPERADO
+                               '  INFORMADO ' DIGITO(NUM-DIGITO-ERRO)
+                   END-IF
+                   PERFORM LER-PROXIMO-LOTE
+               END-PERFORM.
+
+               CLOSE ARQ-LOTE.
+               DISPLAY '-------------------------------------------'.
+               DISPLAY QTD-LIDOS     ' CPFS LIDOS'.
+               DISPLAY QTD-VALIDOS   ' CPFS VALIDOS'.
+               DISPLAY QTD-INVALIDOS ' CPFS INVALIDOS'.
+
+           VALIDA-LOTE-EXIT.
+               EXIT.
+
+           LER-PROXIMO-LOTE.
+               READ ARQ-LOTE
+                   AT END
+                       SET LOTE-ACABOU TO TRUE
+               END-READ.
+
+           VALIDA-CADASTRO.
+      *        Le ARQ-CADASTRO (nome + CPF pontuado) ate o fim,
+      *        conferindo o CPF pelo modulo comum e o nome pelas
+      *        regras basicas de cadastro, e emite um relatorio com
+      *        os dois resultados lado a lado por registro.
+               MOVE ZERO TO QTD-LIDOS.
+               MOVE ZERO TO QTD-VALIDOS.
+               MOVE ZERO TO QTD-INVALIDOS.
+               MOVE ZERO TO QTD-CAD-OK.
+               MOVE ZERO TO QTD-CAD-RUIM.
+               MOVE ZERO TO QTD-NOME-OK.
+               MOVE ZERO TO QTD-NOME-RUIM.
+               MOVE 'N' TO CADASTRO-FIM.
+               OPEN INPUT ARQ-CADASTRO.
+               IF FS-CADASTRO NOT = '00'
+                   DISPLAY
+                       'ARQUIVO DE CADASTRO NAO ENCONTRADO: CPFCADASTRO'
+                   GO TO VALIDA-CADASTRO-EXIT
+               END-IF.
 
-               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 10
-                   COMPUTE SOMA = SOMA + (DIGITO(IND) * MULT)
-                   COMPUTE MULT = MULT - 1
+               PERFORM LER-PROXIMO-CADASTRO.
+               PERFORM UNTIL CADASTRO-ACABOU
+                   ADD 1 TO QTD-LIDOS
+                   MOVE CAD-CPF TO CPF-DIGITADO
+                   PERFORM LE-CPF-DIGITADO
+                   CALL 'CPF-CHECK-DIGIT' USING CPF VALIDO
+                                                DIGITO-ERRO
+                                                DIGITO-ESPERADO
+                   MOVE CPF TO CPF-AUDITADO
+                   PERFORM GRAVA-AUDITORIA
+                   PERFORM VERIFICA-NOME-CADASTRO
+
+                   IF NOME-VALIDO = 0
+                       ADD 1 TO QTD-NOME-OK
+                   ELSE
+                       ADD 1 TO QTD-NOME-RUIM
+                   END-IF
+
+                   IF VALIDO = 0
+                       ADD 1 TO QTD-VALIDOS
+                   ELSE
+                       ADD 1 TO QTD-INVALIDOS
+                   END-IF
+
+                   IF VALIDO = 0 AND NOME-VALIDO = 0
+                       ADD 1 TO QTD-CAD-OK
+                       DISPLAY CAD-NOME ' / ' CAD-CPF ' CADASTRO OK'
+                   ELSE
+                       ADD 1 TO QTD-CAD-RUIM
+                       DISPLAY CAD-NOME ' / ' CAD-CPF
+                               ' CADASTRO REJEITADO'
+                       IF VALIDO NOT = 0
+                           IF DIGITO-ERRO = 1
+                               MOVE 10 TO NUM-DIGITO-ERRO
+                           ELSE
+                               MOVE 11 TO NUM-DIGITO-ERRO
+                           END-IF
+                           DISPLAY '  CPF INVALIDO - FALHOU O '
+                                   NUM-DIGITO-ERRO 'O DIGITO'
+                                   '  ESPERADO ' DIGITO-ESPERADO
+                                   '  INFORMADO '
+                                   DIGITO(NUM-DIGITO-ERRO)
+                       END-IF
+                       IF NOME-VALIDO NOT = 0
+                           DISPLAY '  NOME INVALIDO - EM BRANCO OU '
+                                   'COM CARACTERE NAO PERMITIDO'
+                       END-IF
+                   END-IF
+
+                   PERFORM LER-PROXIMO-CADASTRO
                END-PERFORM.
 
-               COMPUTE SOMA = SOMA * 10.
-               DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA .
+               CLOSE ARQ-CADASTRO.
+               DISPLAY '-------------------------------------------'.
+               DISPLAY QTD-LIDOS     ' REGISTROS LIDOS'.
+               DISPLAY QTD-CAD-OK    ' CADASTROS OK'.
+               DISPLAY QTD-CAD-RUIM  ' CADASTROS REJEITADOS'.
+               DISPLAY QTD-NOME-OK   ' NOMES OK'.
+               DISPLAY QTD-NOME-RUIM ' NOMES REJEITADOS'.
+
+           VALIDA-CADASTRO-EXIT.
+               EXIT.
+
+           LER-PROXIMO-CADASTRO.
+               READ ARQ-CADASTRO
+                   AT END
+                       SET CADASTRO-ACABOU TO TRUE
+               END-READ.
+
+           VERIFICA-NOME-CADASTRO.
+      *        Um nome de cadastro valido nao pode vir em branco e so
+      *        pode conter letras e espacos - qualquer digito ou
+      *        pontuacao (ponto, virgula, traco etc.) e considerado
+      *        mascara colada por engano e reprovado.
+               MOVE 0 TO NOME-VALIDO.
 
-               IF SOMA NOT EQUALS DIGITO(11)
-                   GO TO CPF-INVALIDO
+               IF CAD-NOME = SPACES
+                   MOVE 1 TO NOME-VALIDO
+               ELSE
+                   PERFORM VARYING IND-NOME FROM 1 BY 1
+                           UNTIL IND-NOME > 40
+                       IF CAD-NOME(IND-NOME:1) NOT = SPACE
+                           AND CAD-NOME(IND-NOME:1) IS NOT ALPHABETIC
+                           MOVE 1 TO NOME-VALIDO
+                       END-IF
+                   END-PERFORM
                END-IF.
