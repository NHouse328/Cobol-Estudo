@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:   Modulo de calculo/validacao dos digitos verificadores
+      *            de CNPJ (modulo 11, pesos e catorze posicoes), no
+      *            mesmo molde de CPF-CHECK-DIGIT, para servir ao modo
+      *            CNPJ de GERA-CPF-DAT.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Modulo novo, espelhando CPF-CHECK-DIGIT com os pesos e o
+      *     numero de posicoes proprios do CNPJ.
+      *   - 1000-VALIDA-DIGITO-1 e 2000-VALIDA-DIGITO-2 comparavam o
+      *     resto da divisao direto contra o digito informado, sem
+      *     tratar o caso em que o resto da exatamente 10 - que e a
+      *     codificacao correta do digito verificador 0 neste calculo
+      *     (SOMA e multiplicada por 10 antes da divisao por 11).
+      *     Todo CNPJ cujo digito verdadeiro fosse 0 por esse caminho
+      *     era rejeitado como invalido. Acrescentado o ajuste padrao
+      *     IF SOMA = 10 MOVE 0 TO SOMA antes de cada comparacao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJ-CHECK-DIGIT.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+               01 IND          PIC 9(02).
+               01 MULT         PIC 9(02).
+               01 SOMA         PIC 9(04).
+               01 DIV          PIC 9(02).
+
+               01 TAB-PESOS-1.
+                   05 FILLER PIC 9(01) VALUE 5.
+                   05 FILLER PIC 9(01) VALUE 4.
+                   05 FILLER PIC 9(01) VALUE 3.
+                   05 FILLER PIC 9(01) VALUE 2.
+                   05 FILLER PIC 9(01) VALUE 9.
+                   05 FILLER PIC 9(01) VALUE 8.
+                   05 FILLER PIC 9(01) VALUE 7.
+                   05 FILLER PIC 9(01) VALUE 6.
+                   05 FILLER PIC 9(01) VALUE 5.
+                   05 FILLER PIC 9(01) VALUE 4.
+                   05 FILLER PIC 9(01) VALUE 3.
+                   05 FILLER PIC 9(01) VALUE 2.
+               01 TAB-PESOS-1-RED REDEFINES TAB-PESOS-1.
+                   05 PESO-1       PIC 9(01) OCCURS 12.
+
+               01 TAB-PESOS-2.
+                   05 FILLER PIC 9(01) VALUE 6.
+                   05 FILLER PIC 9(01) VALUE 5.
+                   05 FILLER PIC 9(01) VALUE 4.
+                   05 FILLER PIC 9(01) VALUE 3.
+                   05 FILLER PIC 9(01) VALUE 2.
+                   05 FILLER PIC 9(01) VALUE 9.
+                   05 FILLER PIC 9(01) VALUE 8.
+                   05 FILLER PIC 9(01) VALUE 7.
+                   05 FILLER PIC 9(01) VALUE 6.
+                   05 FILLER PIC 9(01) VALUE 5.
+                   05 FILLER PIC 9(01) VALUE 4.
+                   05 FILLER PIC 9(01) VALUE 3.
+                   05 FILLER PIC 9(01) VALUE 2.
+               01 TAB-PESOS-2-RED REDEFINES TAB-PESOS-2.
+                   05 PESO-2       PIC 9(01) OCCURS 13.
+
+           LINKAGE SECTION.
+
+               01 LK-CNPJ.
+                   05 LK-DIGITO    PIC 9(01) OCCURS 14.
+
+               01 LK-VALIDO           PIC 9(01).
+               01 LK-DIGITO-ERRO      PIC 9(01).
+               01 LK-DIGITO-ESPERADO  PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-CNPJ LK-VALIDO LK-DIGITO-ERRO
+                                 LK-DIGITO-ESPERADO.
+
+       0000-PRINCIPAL.
+
+           MOVE 0 TO LK-VALIDO.
+           MOVE 0 TO LK-DIGITO-ERRO.
+           MOVE 0 TO LK-DIGITO-ESPERADO.
+
+           PERFORM 1000-VALIDA-DIGITO-1.
+
+           IF LK-VALIDO = 0
+               PERFORM 2000-VALIDA-DIGITO-2
+           END-IF.
+
+           GOBACK.
+
+       1000-VALIDA-DIGITO-1.
+
+           MOVE 0 TO SOMA.
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 12
+               COMPUTE SOMA = SOMA + (LK-DIGITO(IND) * PESO-1(IND))
+           END-PERFORM.
+
+           COMPUTE SOMA = SOMA * 10.
+           DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA.
+
+           IF SOMA = 10
+               MOVE 0 TO SOMA
+           END-IF.
+
+           IF SOMA NOT EQUAL TO LK-DIGITO(13)
+               MOVE 1    TO LK-VALIDO
+               MOVE 1    TO LK-DIGITO-ERRO
+               MOVE SOMA TO LK-DIGITO-ESPERADO
+           END-IF.
+
+       2000-VALIDA-DIGITO-2.
+
+           MOVE 0 TO SOMA.
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 13
+               COMPUTE SOMA = SOMA + (LK-DIGITO(IND) * PESO-2(IND))
+           END-PERFORM.
+
+           COMPUTE SOMA = SOMA * 10.
+           DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA.
+
+           IF SOMA = 10
+               MOVE 0 TO SOMA
+           END-IF.
+
+           IF SOMA NOT EQUAL TO LK-DIGITO(14)
+               MOVE 1    TO LK-VALIDO
+               MOVE 2    TO LK-DIGITO-ERRO
+               MOVE SOMA TO LK-DIGITO-ESPERADO
+           END-IF.
