@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:   Modulo unico de calculo/validacao dos digitos
+      *            verificadores de CPF (modulo 11), chamado por
+      *            GERA-CPF-DAT e CPF-VALIDADOR para evitar duas
+      *            copias divergentes do mesmo algoritmo.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Passou a devolver tambem o digito esperado (LK-DIGITO-
+      *     ESPERADO), alem do numero do digito que falhou, para quem
+      *     chama poder informar esperado x recebido num CPF invalido.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPF-CHECK-DIGIT.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+               01 IND          PIC 9(02).
+               01 MULT         PIC 9(02).
+               01 SOMA         PIC 9(04).
+               01 DIV          PIC 9(02).
+
+           LINKAGE SECTION.
+
+               01 LK-CPF.
+                   05 LK-DIGITO    PIC 9(01) OCCURS 11.
+
+               01 LK-VALIDO           PIC 9(01).
+               01 LK-DIGITO-ERRO      PIC 9(01).
+               01 LK-DIGITO-ESPERADO  PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-CPF LK-VALIDO LK-DIGITO-ERRO
+                                 LK-DIGITO-ESPERADO.
+
+       0000-PRINCIPAL.
+
+           MOVE 0 TO LK-VALIDO.
+           MOVE 0 TO LK-DIGITO-ERRO.
+           MOVE 0 TO LK-DIGITO-ESPERADO.
+
+           PERFORM 1000-VALIDA-DIGITO-1.
+
+           IF LK-VALIDO = 0
+               PERFORM 2000-VALIDA-DIGITO-2
+           END-IF.
+
+           GOBACK.
+
+       1000-VALIDA-DIGITO-1.
+
+           MOVE 0  TO SOMA.
+           MOVE 10 TO MULT.
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 9
+               COMPUTE SOMA = SOMA + (LK-DIGITO(IND) * MULT)
+               COMPUTE MULT = MULT - 1
+           END-PERFORM.
+
+           COMPUTE SOMA = SOMA * 10.
+           DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA.
+
+           IF SOMA NOT EQUAL TO LK-DIGITO(10)
+               MOVE 1    TO LK-VALIDO
+               MOVE 1    TO LK-DIGITO-ERRO
+               MOVE SOMA TO LK-DIGITO-ESPERADO
+           END-IF.
+
+       2000-VALIDA-DIGITO-2.
+
+           MOVE 0  TO SOMA.
+           MOVE 11 TO MULT.
+
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 10
+               COMPUTE SOMA = SOMA + (LK-DIGITO(IND) * MULT)
+               COMPUTE MULT = MULT - 1
+           END-PERFORM.
+
+           COMPUTE SOMA = SOMA * 10.
+           DIVIDE  SOMA BY 11 GIVING DIV REMAINDER SOMA.
+
+           IF SOMA NOT EQUAL TO LK-DIGITO(11)
+               MOVE 1    TO LK-VALIDO
+               MOVE 2    TO LK-DIGITO-ERRO
+               MOVE SOMA TO LK-DIGITO-ESPERADO
+           END-IF.
