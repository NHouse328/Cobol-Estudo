@@ -3,15 +3,62 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Renomeado de YOUR-PROGRAM-NAME para LER-ARQUIVO.
+      *   - O laco de leitura era um numero fixo de 10 iteracoes; agora
+      *     le primeiro o registro de contagem gravado por
+      *     ESCREVER-ARQUIVO e le exatamente essa quantidade de
+      *     registros de dados, nao importa quantos ESCREVER-ARQUIVO
+      *     tenha realmente produzido.
+      *   - Nao havia tratamento nenhum de FS-ENTRADA: o programa
+      *     seguia lendo mesmo se o OPEN falhasse ou se o arquivo
+      *     acabasse antes do esperado. Agora o OPEN e cada READ tem
+      *     o status conferido, com fim de arquivo tratado como
+      *     encerramento normal e qualquer outro codigo tratado como
+      *     erro.
+      *   - Caminho do arquivo deixou de ser fixo (um caminho do
+      *     Windows do posto de trabalho original); ARQUIVO agora e
+      *     associado ao nome logico ARQUIVODAT, resolvido em tempo de
+      *     execucao pela variavel de ambiente de mesmo nome (o mesmo
+      *     nome logico usado por ESCREVER-ARQUIVO, ja que os dois
+      *     leem e gravam o mesmo arquivo).
+      *   - O STOP RUN final virou GOBACK, para o programa poder ser
+      *     chamado por CALL a partir do novo menu de operacoes sem
+      *     encerrar o run unit inteiro, continuando a funcionar igual
+      *     quando executado isolado.
+      *   - FS-ENTRADA deixou de ser declarado localmente e de ter o
+      *     codigo cru exibido por DISPLAY; agora vem do copybook
+      *     compartilhado FS-STATUS (tambem usado por GERA-CPF-DAT e
+      *     ESCREVER-ARQUIVO) e e traduzido em FS-MENSAGEM pelo
+      *     paragrafo compartilhado 9999-INTERPRETA-FS (copybook
+      *     FS-VERIFICA) apos o OPEN e cada READ.
+      *   - Falha no OPEN, arquivo vazio, fim de arquivo antes da
+      *     quantidade esperada ou erro de leitura agora tambem levam
+      *     RETURN-CODE a 8 antes do GOBACK, para que um job de lote
+      *     que chame este programa saiba que a etapa falhou.
+      *   - Acrescentado modo de relatorio (2): em vez do DISPLAY cru
+      *     de STRING-ARQUIVO/SLA por registro, agrupa a saida em
+      *     paginas com cabecalho (data, numero da pagina) e rodape
+      *     com o total de registros impressos, para o operador poder
+      *     conferir o conteudo do arquivo como um relatorio de
+      *     verdade em vez de rolar tela de DISPLAY em DISPLAY.
+      *   - LINHA-ATUAL, PAGINA-ATUAL e QTD-IMPRESSOS ficavam com o
+      *     valor da chamada anterior quando o programa e chamado mais
+      *     de uma vez no mesmo run unit (a partir do menu de
+      *     operacoes), fazendo o relatorio de uma segunda listagem
+      *     continuar a paginacao e o total da listagem anterior em
+      *     vez de comecar do zero. Agora MAIN-PROCEDURE zera os tres
+      *     no inicio.
       ******************************************************************
            IDENTIFICATION DIVISION.
-               PROGRAM-ID. YOUR-PROGRAM-NAME.
+               PROGRAM-ID. LER-ARQUIVO.
 
            ENVIRONMENT DIVISION.
 
                        INPUT-OUTPUT SECTION.
                            FILE-CONTROL.
-                               SELECT ARQUIVO ASSIGN TO DISK
+                               SELECT ARQUIVO ASSIGN TO "ARQUIVODAT"
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-ENTRADA.
 
@@ -19,33 +66,127 @@
 
                FILE SECTION.
                    FD ARQUIVO
-                       LABEL RECORD STANDARD
-                       VALUE OF FILE-ID IS
-                   'C:\Users\re039833\Desktop\Cobol-Estudo\ARQUIVO.DAT'.
+                       LABEL RECORD STANDARD.
 
                        01 REG-ARQUIVO.
                            05 STRING-ARQUIVO   PIC X(04).
                            05 SLA              PIC X(01).
 
+                       01 REG-CONTADOR REDEFINES REG-ARQUIVO.
+                           05 QTD-REGISTROS    PIC 9(04).
+                           05 FILLER           PIC X(01).
+
                WORKING-STORAGE SECTION.
 
-                   01 FS-ENTRADA   PIC X(02).
+                   COPY FS-STATUS.
 
                    01 X            PIC 9(04).
 
+                   01 QTD-A-LER    PIC 9(04) VALUE ZERO.
+
+                   01 MODO-LISTAGEM    PIC 9(01) VALUE 1.
+                       88 MODO-BRUTO       VALUE 1.
+                       88 MODO-RELATORIO   VALUE 2.
+
+                   01 LINHAS-POR-PAGINA PIC 9(02) VALUE 20.
+                   01 LINHA-ATUAL       PIC 9(02) VALUE ZERO.
+                   01 PAGINA-ATUAL      PIC 9(04) VALUE ZERO.
+                   01 QTD-IMPRESSOS     PIC 9(04) VALUE ZERO.
+                   01 DATA-RELATORIO    PIC 9(08).
+
            PROCEDURE DIVISION.
                MAIN-PROCEDURE.
+                   MOVE ZERO TO LINHA-ATUAL.
+                   MOVE ZERO TO PAGINA-ATUAL.
+                   MOVE ZERO TO QTD-IMPRESSOS.
+                   DISPLAY 'MODO DE LISTAGEM (1=BRUTO  2=RELATORIO) :'.
+                   ACCEPT MODO-LISTAGEM.
+                   IF MODO-LISTAGEM NOT = 2
+                       MOVE 1 TO MODO-LISTAGEM
+                   END-IF.
+                   ACCEPT DATA-RELATORIO FROM DATE.
+
                    OPEN INPUT ARQUIVO.
-                   DISPLAY 'FS ' FS-ENTRADA
+                   PERFORM 9999-INTERPRETA-FS.
+                   IF NOT FS-OK
+                       DISPLAY 'ERRO AO ABRIR ARQUIVO.DAT - '
+                               FS-MENSAGEM
+                       MOVE 8 TO RETURN-CODE
+                       GO TO FIM-PROGRAMA
+                   END-IF.
 
-                   PERFORM VARYING X FROM 1 BY 1 UNTIL X > 10
                    READ ARQUIVO
-                   DISPLAY STRING-ARQUIVO
-                   DISPLAY SLA
-                   DISPLAY 'FS ' FS-ENTRADA
+                       AT END
+                           DISPLAY 'ARQUIVO VAZIO.'
+                           MOVE 8 TO RETURN-CODE
+                           GO TO FIM-LEITURA
+                   END-READ.
+                   MOVE QTD-REGISTROS TO QTD-A-LER.
+
+                   PERFORM VARYING X FROM 1 BY 1 UNTIL X > QTD-A-LER
+                       READ ARQUIVO
+                           AT END
+                               DISPLAY 'FIM DE ARQUIVO ANTES DO '
+                                       'ESPERADO (' QTD-A-LER
+                                       ' REGISTROS).'
+                               MOVE 8 TO RETURN-CODE
+                               GO TO FIM-LEITURA
+                           NOT AT END
+                               PERFORM 9999-INTERPRETA-FS
+                               IF NOT FS-OK
+                                   DISPLAY 'ERRO DE LEITURA - '
+                                           FS-MENSAGEM
+                                   MOVE 8 TO RETURN-CODE
+                                   GO TO FIM-LEITURA
+                               END-IF
+                               PERFORM 2000-IMPRIME-LINHA
+                       END-READ
+                   END-PERFORM.
 
-               END-PERFORM.
+                   IF MODO-RELATORIO
+                       PERFORM 2200-IMPRIME-RODAPE
+                   END-IF.
 
+               FIM-LEITURA.
                    CLOSE ARQUIVO.
-               STOP RUN.
-           END PROGRAM YOUR-PROGRAM-NAME.
+
+               FIM-PROGRAMA.
+                   GOBACK.
+
+               2000-IMPRIME-LINHA.
+      *            Modo bruto mantem o DISPLAY direto de sempre; modo
+      *            relatorio quebra pagina a cada LINHAS-POR-PAGINA
+      *            linhas, reimprimindo o cabecalho no topo de cada
+      *            uma.
+                   IF MODO-BRUTO
+                       DISPLAY STRING-ARQUIVO
+                       DISPLAY SLA
+                   ELSE
+                       IF LINHA-ATUAL = ZERO
+                           PERFORM 2100-IMPRIME-CABECALHO
+                       END-IF
+                       DISPLAY '  ' STRING-ARQUIVO '   ' SLA
+                       ADD 1 TO LINHA-ATUAL
+                       ADD 1 TO QTD-IMPRESSOS
+                       IF LINHA-ATUAL NOT LESS THAN LINHAS-POR-PAGINA
+                           MOVE ZERO TO LINHA-ATUAL
+                       END-IF
+                   END-IF.
+
+               2100-IMPRIME-CABECALHO.
+                   ADD 1 TO PAGINA-ATUAL.
+                   DISPLAY ' '.
+                   DISPLAY '------------------------------------------'.
+                   DISPLAY 'RELATORIO DE ARQUIVO.DAT  DATA: '
+                           DATA-RELATORIO '  PAGINA: ' PAGINA-ATUAL.
+                   DISPLAY '------------------------------------------'.
+                   DISPLAY '  STRING-ARQUIVO   SLA'.
+                   DISPLAY '------------------------------------------'.
+
+               2200-IMPRIME-RODAPE.
+                   DISPLAY '------------------------------------------'.
+                   DISPLAY 'TOTAL DE REGISTROS IMPRESSOS: '
+                           QTD-IMPRESSOS.
+
+               COPY FS-VERIFICA.
+           END PROGRAM LER-ARQUIVO.
