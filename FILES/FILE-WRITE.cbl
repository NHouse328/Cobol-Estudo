@@ -3,6 +3,34 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Passou a gravar um registro de contagem na frente dos
+      *     registros de dados, para que LER-ARQUIVO saiba exatamente
+      *     quantos registros ler em vez de usar um numero fixo.
+      *   - A quantidade de registros e o caractere de SLA eram fixos
+      *     no codigo (0100 registros, sempre 'A'); agora ambos podem
+      *     ser informados pelo operador, com os mesmos valores de
+      *     antes como padrao quando ele so confirma.
+      *   - Caminho do arquivo deixou de ser fixo (um caminho do
+      *     Windows do posto de trabalho original); ARQUIVO agora e
+      *     associado ao nome logico ARQUIVODAT, resolvido em tempo de
+      *     execucao pela variavel de ambiente de mesmo nome, do
+      *     mesmo jeito que GERA-CPF-DAT resolve o ARQCPF2.
+      *   - O STOP RUN final virou GOBACK, para o programa poder ser
+      *     chamado por CALL a partir do novo menu de operacoes sem
+      *     encerrar o run unit inteiro, continuando a funcionar igual
+      *     quando executado isolado.
+      *   - FS-ENTRADA deixou de ser declarado localmente e ficar sem
+      *     uso; agora vem do copybook compartilhado FS-STATUS (tambem
+      *     usado por GERA-CPF-DAT e LER-ARQUIVO) e e conferido apos o
+      *     OPEN e apos cada WRITE, traduzido em FS-MENSAGEM pelo
+      *     paragrafo compartilhado 9999-INTERPRETA-FS (copybook
+      *     FS-VERIFICA).
+      *   - Uma falha no OPEN agora tambem leva RETURN-CODE a 8 antes
+      *     do GOBACK, para que um job de lote que chame este programa
+      *     saiba que a etapa falhou sem precisar reabrir o arquivo e
+      *     conferir o conteudo.
       ******************************************************************
            IDENTIFICATION DIVISION.
                PROGRAM-ID. ESCREVER-ARQUIVO.
@@ -11,7 +39,7 @@
 
                INPUT-OUTPUT SECTION.
                    FILE-CONTROL.
-                       SELECT ARQUIVO ASSIGN TO DISK
+                       SELECT ARQUIVO ASSIGN TO "ARQUIVODAT"
                        ORGANIZATION IS LINE SEQUENTIAL
                        FILE STATUS IS FS-ENTRADA.
 
@@ -19,31 +47,70 @@
 
                FILE SECTION.
                    FD ARQUIVO
-                       LABEL RECORD STANDARD
-                       VALUE OF FILE-ID IS
-                   'C:\Users\re039833\Desktop\Cobol-Estudo\ARQUIVO.DAT'.
+                       LABEL RECORD STANDARD.
 
                        01 REG-ARQUIVO.
                            05 STRING-ARQUIVO   PIC X(4).
                            05 SLA              PIC X(01).
 
+                       01 REG-CONTADOR REDEFINES REG-ARQUIVO.
+                           05 QTD-REGISTROS    PIC 9(04).
+                           05 FILLER           PIC X(01).
+
                WORKING-STORAGE SECTION.
 
-                   01 FS-ENTRADA   PIC X(02).
+                   COPY FS-STATUS.
 
                    01 X            PIC 9(04).
 
+                   01 QTD-A-GRAVAR PIC 9(04) VALUE ZERO.
+
+                   01 CONTEUDO-SLA PIC X(01) VALUE SPACE.
+
            PROCEDURE DIVISION.
 
            MAIN-PROCEDURE.
+               DISPLAY 'QUANTIDADE DE REGISTROS A GRAVAR (0=0100) :'.
+               ACCEPT QTD-A-GRAVAR.
+               IF QTD-A-GRAVAR = ZERO
+                   MOVE 0100 TO QTD-A-GRAVAR
+               END-IF.
+
+               DISPLAY 'CARACTER DE CONTEUDO (SLA, EM BRANCO=A) :'.
+               ACCEPT CONTEUDO-SLA.
+               IF CONTEUDO-SLA = SPACE
+                   MOVE 'A' TO CONTEUDO-SLA
+               END-IF.
+
                OPEN OUTPUT ARQUIVO.
+               PERFORM 9999-INTERPRETA-FS.
+               IF NOT FS-OK
+                   DISPLAY 'ERRO AO ABRIR ARQUIVO.DAT - ' FS-MENSAGEM
+                   MOVE 8 TO RETURN-CODE
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               MOVE SPACES       TO REG-ARQUIVO.
+               MOVE QTD-A-GRAVAR TO QTD-REGISTROS.
+               WRITE REG-CONTADOR.
+               PERFORM 9999-INTERPRETA-FS.
+               IF NOT FS-OK
+                   DISPLAY 'ERRO DE GRAVACAO - ' FS-MENSAGEM
+               END-IF.
 
-               PERFORM VARYING X FROM 1 BY 1 UNTIL X > 100
-                   MOVE X   TO STRING-ARQUIVO
-                   MOVE 'A' TO SLA
+               PERFORM VARYING X FROM 1 BY 1 UNTIL X > QTD-A-GRAVAR
+                   MOVE X           TO STRING-ARQUIVO
+                   MOVE CONTEUDO-SLA TO SLA
                    WRITE REG-ARQUIVO
+                   PERFORM 9999-INTERPRETA-FS
+                   IF NOT FS-OK
+                       DISPLAY 'ERRO DE GRAVACAO - ' FS-MENSAGEM
+                   END-IF
                END-PERFORM.
 
                CLOSE ARQUIVO.
 
-           STOP RUN.
+           FIM-PROGRAMA.
+               GOBACK.
+
+           COPY FS-VERIFICA.
