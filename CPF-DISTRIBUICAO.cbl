@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:   Relatorio de distribuicao sobre um ARQCPF2.DAT ja
+      *            gerado por GERA-CPF-DAT: quantidade de CPFs por
+      *            dezena inicial (dois primeiros digitos), alem do
+      *            menor e do maior CPF-OUT gravados, para conferir a
+      *            forma da populacao gerada em vez de confiar so no
+      *            total unico que 3000-FINALIZAR mostra.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Programa novo.
+      *   - QTD-TOTAL, TAB-FAIXA-QTD, CPF-MENOR, CPF-MAIOR e ARQ-FIM
+      *     ficavam com o valor da chamada anterior quando o programa
+      *     e chamado mais de uma vez no mesmo run unit (a partir do
+      *     menu de operacoes), somando a distribuicao de uma segunda
+      *     execucao a da primeira. 1000-INICIAR agora zera os cinco
+      *     no inicio de cada chamada.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPF-DISTRIBUICAO.
+
+       ENVIRONMENT DIVISION.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQUIVO ASSIGN TO "ARQCPF2"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CPF-OUT
+                   FILE STATUS IS FS-ENTRADA.
+
+       DATA DIVISION.
+           FILE SECTION.
+               FD ARQUIVO.
+
+                   01 REG-ARQUIVO.
+                       05 CPF-OUT          PIC 9(11).
+                       05 CPF-OUT-PONTUADO PIC X(14).
+                       05 CPF-DATA-GERACAO PIC 9(08).
+
+           WORKING-STORAGE SECTION.
+
+               COPY FS-STATUS.
+
+               01 CPF-DEZENA       PIC 9(02).
+               01 IND-FAIXA        PIC 9(02).
+               01 DEZENA-EXIB      PIC 9(02).
+               01 TAB-FAIXA.
+                   05 TAB-FAIXA-QTD OCCURS 100 TIMES
+                                    PIC 9(11) VALUE ZERO.
+
+               01 QTD-TOTAL        PIC 9(11) VALUE ZERO.
+               01 CPF-MENOR        PIC 9(11) VALUE 99999999999.
+               01 CPF-MAIOR        PIC 9(11) VALUE ZERO.
+               01 PRIMEIRO-LIDO    PIC X(01) VALUE 'N'.
+                   88 JA-LEU-PRIMEIRO VALUE 'S'.
+
+               01 ARQ-FIM          PIC X(01) VALUE 'N'.
+                   88 ARQ-ACABOU       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+
+           PERFORM 1000-INICIAR.
+           IF FS-OK
+               PERFORM 2000-PROCESSAR
+               PERFORM 3000-IMPRIMIR
+           END-IF.
+
+           CLOSE ARQUIVO.
+           GOBACK.
+
+       1000-INICIAR.
+           MOVE ZERO TO QTD-TOTAL.
+           INITIALIZE TAB-FAIXA.
+           MOVE 99999999999 TO CPF-MENOR.
+           MOVE ZERO TO CPF-MAIOR.
+           MOVE 'N' TO ARQ-FIM.
+           OPEN INPUT ARQUIVO.
+           PERFORM 9999-INTERPRETA-FS.
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR ARQCPF2 - ' FS-MENSAGEM
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       2000-PROCESSAR.
+           PERFORM 2100-LER-PROXIMO.
+           PERFORM UNTIL ARQ-ACABOU
+               ADD 1 TO QTD-TOTAL
+               MOVE CPF-OUT(1:2) TO CPF-DEZENA
+               ADD 1 TO TAB-FAIXA-QTD(CPF-DEZENA + 1)
+
+               IF CPF-OUT < CPF-MENOR
+                   MOVE CPF-OUT TO CPF-MENOR
+               END-IF
+               IF CPF-OUT > CPF-MAIOR
+                   MOVE CPF-OUT TO CPF-MAIOR
+               END-IF
+
+               PERFORM 2100-LER-PROXIMO
+           END-PERFORM.
+
+       2100-LER-PROXIMO.
+           READ ARQUIVO NEXT RECORD
+               AT END
+                   SET ARQ-ACABOU TO TRUE
+           END-READ.
+
+       3000-IMPRIMIR.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'DISTRIBUICAO DE ARQCPF2.DAT'.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'TOTAL DE CPFS NO ARQUIVO ....: ' QTD-TOTAL.
+           IF QTD-TOTAL = ZERO
+               DISPLAY 'ARQUIVO VAZIO - NADA A DISTRIBUIR.'
+           ELSE
+               DISPLAY 'MENOR CPF-OUT ................: ' CPF-MENOR
+               DISPLAY 'MAIOR CPF-OUT ................: ' CPF-MAIOR
+               DISPLAY '-------------------------------------------'
+               DISPLAY 'QUANTIDADE POR DEZENA INICIAL (00-99):'
+               PERFORM VARYING IND-FAIXA FROM 1 BY 1
+                       UNTIL IND-FAIXA > 100
+                   IF TAB-FAIXA-QTD(IND-FAIXA) > ZERO
+                       COMPUTE DEZENA-EXIB = IND-FAIXA - 1
+                       DISPLAY '  ' DEZENA-EXIB '- : '
+                               TAB-FAIXA-QTD(IND-FAIXA)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       COPY FS-VERIFICA.
