@@ -3,38 +3,267 @@
       * Date:      15/01/2020
       * Purpose:   Estudo
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - OP so tratava "+", "-" e "*" (e "*" estava duplicado); a
+      *     segunda verificacao de "*" virou o caso de "/", com
+      *     checagem de divisao por zero, para cobrir as quatro
+      *     operacoes basicas.
+      *   - O programa fazia uma unica conta e parava, sem lugar para
+      *     guardar um subtotal de uma conta para a outra. Agora repete
+      *     ate o operador digitar "S", e MEM guarda um registrador de
+      *     memoria com M (soma N3 a memoria), R (recorda a memoria em
+      *     N3) e C (limpa a memoria), para encadear varios ajustes sem
+      *     redigitar o subtotal a cada conta.
+      *   - Acrescentado modo de lote, para o fechamento do dia: le
+      *     triplas N1/OP/N2 do arquivo de nome logico CALCLOTE (uma
+      *     por linha) e grava uma linha de relatorio com o N3
+      *     calculado em CALCREL, sem precisar reiniciar o programa
+      *     para cada conta. A logica de calculo das quatro operacoes
+      *     foi isolada em CALCULA-OPERACAO para ser compartilhada
+      *     pelos dois modos em vez de duplicada.
+      *   - N1/N2/N3 sao PIC 9(09) sem sinal e nenhum COMPUTE tratava
+      *     ON SIZE ERROR; uma subtracao que resultasse negativa ou
+      *     uma multiplicacao acima de nove digitos estourava em
+      *     silencio. Os quatro COMPUTE de CALCULA-OPERACAO passam a
+      *     ter ON SIZE ERROR, sinalizado por ERRO-OVERFLOW, com
+      *     mensagem propria nos dois modos em vez de um N3 errado.
+      *   - PROGRAM-ID passou de YOUR-PROGRAM-NAME (repetido em outro
+      *     programa do repositorio, o que impediria os dois de serem
+      *     chamados por nome no mesmo run unit) para CALCULADORA-V1,
+      *     e o STOP RUN final virou GOBACK, para o programa poder ser
+      *     chamado por CALL a partir do novo menu de operacoes sem
+      *     encerrar o run unit inteiro, continuando a funcionar igual
+      *     quando executado isolado.
+      *   - SAIR e FIM-LOTE-SW ficavam em "S" para sempre depois do
+      *     operador sair do modo interativo ou do modo de lote chegar
+      *     ao fim do arquivo; uma segunda chamada no mesmo run unit (a
+      *     partir do menu de operacoes) via PERFORM UNTIL FIM-
+      *     CALCULADORA/FIM-LOTE ja verdadeiro e nao fazia nada.
+      *     PROCEDURE DIVISION e PROCESSA-LOTE agora zeram cada uma a
+      *     sua chave no inicio.
+      *   - PROCESSA-LOTE abria ARQ-LOTE e ARQ-REL sem conferir
+      *     FS-LOTE/FS-REL; com CALCLOTE ausente, o OPEN INPUT falhava
+      *     em silencio e o READ seguinte nunca chegava ao AT END (o
+      *     arquivo nunca chegou a abrir), travando PERFORM UNTIL
+      *     FIM-LOTE num laco infinito. Acrescentada a mesma checagem
+      *     de FILE STATUS que os demais programas de lote deste
+      *     projeto fazem: falha em qualquer um dos dois OPEN agora
+      *     encerra com RETURN-CODE 8 e GOBACK antes do laco de leitura.
+      *   - MEM nao era reiniciada no comeco da PROCEDURE DIVISION, ao
+      *     contrario de SAIR e FIM-LOTE-SW; uma segunda chamada no
+      *     mesmo run unit (a partir do menu de operacoes) herdava o
+      *     valor de memoria deixado pela sessao interativa anterior em
+      *     vez de comecar zerada. Acrescentado MOVE ZERO TO MEM junto
+      *     com o MOVE "N" TO SAIR ja existente.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CALCULADORA-V1.
+
+       ENVIRONMENT DIVISION.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-LOTE ASSIGN TO "CALCLOTE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-LOTE.
+
+                   SELECT ARQ-REL ASSIGN TO "CALCREL"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-REL.
+
        DATA DIVISION.
        FILE SECTION.
+           FD ARQ-LOTE
+               LABEL RECORD STANDARD.
+
+               01 REG-LOTE.
+                   05 LOTE-N1   PIC 9(09).
+                   05 FILLER    PIC X(01).
+                   05 LOTE-OP   PIC X(01).
+                   05 FILLER    PIC X(01).
+                   05 LOTE-N2   PIC 9(09).
+
+           FD ARQ-REL
+               LABEL RECORD STANDARD.
+
+               01 REG-REL      PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 N1   PIC 9(09).
        01 N2   PIC 9(09).
        01 N3   PIC 9(09).
        01 OP   PIC X(01).
+       01 MEM  PIC 9(09) VALUE ZERO.
+       01 SAIR PIC X(01) VALUE "N".
+           88 FIM-CALCULADORA VALUE "S".
+       01 MODO-CALC    PIC X(01).
+           88 MODO-LOTE VALUE "B".
+       01 FS-LOTE      PIC X(02).
+       01 FS-REL       PIC X(02).
+       01 FIM-LOTE-SW  PIC X(01) VALUE "N".
+           88 FIM-LOTE VALUE "S".
+       01 ERRO-DIV-ZERO PIC X(01) VALUE "N".
+           88 DIV-ZERO VALUE "S".
+       01 ERRO-OVERFLOW PIC X(01) VALUE "N".
+           88 OVERFLOW-CALC VALUE "S".
        PROCEDURE DIVISION.
+           MOVE "N" TO SAIR.
+           MOVE ZERO TO MEM.
            DISPLAY "----INICIO----".
            DISPLAY "CALCULADORA V1".
-           ACCEPT N1.
-           ACCEPT OP.
-           ACCEPT N2.
+           DISPLAY "MODO (I=INTERATIVO  B=LOTE) :".
+           ACCEPT MODO-CALC.
+
+           IF MODO-LOTE
+               PERFORM PROCESSA-LOTE
+           ELSE
+               PERFORM UNTIL FIM-CALCULADORA
+                   DISPLAY "OPERACAO (+ - * / M=MEM+ R=RECORDAR"
+                           " C=LIMPAR S=SAIR) :"
+                   ACCEPT OP
+
+                   IF OP EQUAL "S"
+                       MOVE "S" TO SAIR
+                   END-IF
+
+                   IF OP EQUAL "M"
+                       ADD N3 TO MEM
+                       DISPLAY "MEMORIA = " MEM
+                   END-IF
+
+                   IF OP EQUAL "R"
+                       MOVE MEM TO N3
+                       DISPLAY "MEMORIA = " MEM
+                   END-IF
+
+                   IF OP EQUAL "C"
+                       MOVE ZERO TO MEM
+                       DISPLAY "MEMORIA LIMPA"
+                   END-IF
+
+                   IF OP EQUAL "+" OR OP EQUAL "-" OR OP EQUAL "*"
+                           OR OP EQUAL "/"
+                       ACCEPT N1
+                       ACCEPT N2
+                       PERFORM CALCULA-OPERACAO
+                       IF DIV-ZERO
+                           DISPLAY "ERRO: DIVISAO POR ZERO"
+                       ELSE
+                           IF OVERFLOW-CALC
+                               DISPLAY "ERRO: RESULTADO FORA DA FAIXA"
+                                       " DE 9 DIGITOS"
+                           ELSE
+                               DISPLAY N1 " " OP " " N2 " = " N3
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           DISPLAY "----FIM----".
+           GOBACK.
+
+       CALCULA-OPERACAO.
+      *        Calculo das quatro operacoes basicas, compartilhado
+      *        pelo modo interativo e pelo modo de lote; DIV-ZERO
+      *        sinaliza divisao por zero e OVERFLOW-CALC sinaliza
+      *        resultado fora da faixa de N3, em ambos os casos sem
+      *        calcular N3.
+           MOVE "N" TO ERRO-DIV-ZERO.
+           MOVE "N" TO ERRO-OVERFLOW.
+
            IF OP EQUAL "+"
                COMPUTE N3 = N1 + N2
-               DISPLAY N1 " + " N2 " = " N3
-           END-IF.
+                   ON SIZE ERROR
+                       MOVE "S" TO ERRO-OVERFLOW
+               END-COMPUTE
+           END-IF
+
            IF OP EQUAL "-"
-               COMPUTE N3 = N1 - N2
-               DISPLAY N1 " - " N2 " = " N3
-           END-IF.
+      *            N1/N2/N3 nao tem sinal: um resultado negativo nao
+      *            "estoura" a picture (o modulo ainda cabe em nove
+      *            digitos), entao ON SIZE ERROR sozinho nao pegaria
+      *            a subtracao invertida; por isso o teste explicito.
+               IF N1 LESS THAN N2
+                   MOVE "S" TO ERRO-OVERFLOW
+               ELSE
+                   COMPUTE N3 = N1 - N2
+                       ON SIZE ERROR
+                           MOVE "S" TO ERRO-OVERFLOW
+                   END-COMPUTE
+               END-IF
+           END-IF
+
            IF OP EQUAL "*"
                COMPUTE N3 = N1 * N2
-               DISPLAY N1 " * " N2 " = " N3
+                   ON SIZE ERROR
+                       MOVE "S" TO ERRO-OVERFLOW
+               END-COMPUTE
+           END-IF
+
+           IF OP EQUAL "/"
+               IF N2 EQUAL 0
+                   MOVE "S" TO ERRO-DIV-ZERO
+               ELSE
+                   COMPUTE N3 = N1 / N2
+                       ON SIZE ERROR
+                           MOVE "S" TO ERRO-OVERFLOW
+                   END-COMPUTE
+               END-IF
            END-IF.
-           IF OP EQUAL "*"
-               COMPUTE N3 = N1 * N2
-               DISPLAY N1 " * " N2 " = " N3
+
+       PROCESSA-LOTE.
+      *        Le cada tripla N1/OP/N2 de CALCLOTE e grava em CALCREL
+      *        uma linha de relatorio com o N3 calculado (ou o aviso
+      *        de divisao por zero), ate o fim do arquivo de lote.
+           MOVE "N" TO FIM-LOTE-SW.
+           OPEN INPUT  ARQ-LOTE.
+           IF FS-LOTE NOT = "00"
+               DISPLAY "ARQUIVO DE LOTE NAO ENCONTRADO: CALCLOTE"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF.
-           DISPLAY "----FIM----".
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+           OPEN OUTPUT ARQ-REL.
+           IF FS-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR CALCREL - FS " FS-REL
+               CLOSE ARQ-LOTE
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           READ ARQ-LOTE
+               AT END MOVE "S" TO FIM-LOTE-SW
+           END-READ.
+
+           PERFORM UNTIL FIM-LOTE
+               MOVE LOTE-N1 TO N1
+               MOVE LOTE-OP TO OP
+               MOVE LOTE-N2 TO N2
+               PERFORM CALCULA-OPERACAO
+
+               MOVE SPACES TO REG-REL
+               IF DIV-ZERO
+                   STRING N1 " " OP " " N2 " = ERRO: DIVISAO POR ZERO"
+                       DELIMITED BY SIZE INTO REG-REL
+               ELSE
+                   IF OVERFLOW-CALC
+                       STRING N1 " " OP " " N2
+                           " = ERRO: RESULTADO FORA DA FAIXA"
+                           DELIMITED BY SIZE INTO REG-REL
+                   ELSE
+                       STRING N1 " " OP " " N2 " = " N3
+                           DELIMITED BY SIZE INTO REG-REL
+                   END-IF
+               END-IF
+               WRITE REG-REL
+
+               READ ARQ-LOTE
+                   AT END MOVE "S" TO FIM-LOTE-SW
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQ-LOTE.
+           CLOSE ARQ-REL.
+       END PROGRAM CALCULADORA-V1.
