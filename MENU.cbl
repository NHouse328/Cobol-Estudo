@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:    GABRIEL CASANOVA SILVA
+      * Date:      08/08/2026
+      * Purpose:   MENU DE OPERACOES - PONTO DE ENTRADA UNICO PARA OS
+      *            UTILITARIOS DO PROJETO.
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      *   - Programa novo: antes cada utilitario (GERA-CPF-DAT,
+      *     CPF-VALIDADOR, ESCREVER-ARQUIVO, LER-ARQUIVO,
+      *     RANDOM-GENERATOR, CALCULADORA-V1, JOGO-DA-VELHA) so podia
+      *     ser executado sabendo de cor o PROGRAM-ID certo. Este menu
+      *     lista as opcoes e CALLs o modulo escolhido, repetindo ate
+      *     o operador digitar 0 para sair.
+      *   - Acrescentada a opcao 8, relatorio de distribuicao sobre um
+      *     ARQCPF2.DAT ja gerado (CPF-DISTRIBUICAO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-OPERACOES.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPCAO       PIC 9(02).
+       01 FIM-MENU    PIC X(01) VALUE "N".
+           88 SAIU-MENU VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+
+           PERFORM UNTIL SAIU-MENU
+               PERFORM 1000-EXIBE-MENU
+               PERFORM 2000-EXECUTA-OPCAO
+           END-PERFORM.
+
+           GOBACK.
+
+       1000-EXIBE-MENU.
+      *        Apresenta as opcoes disponiveis e le a escolha do
+      *        operador.
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY ' MENU DE OPERACOES'.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY ' 1 - GERAR ARQUIVO DE CPFS     (GERA-CPF-DAT)'.
+           DISPLAY ' 2 - VALIDAR CPF               (CPF-VALIDADOR)'.
+           DISPLAY ' 3 - GRAVAR ARQUIVO DE TESTE   (ESCREVER-ARQUIVO)'.
+           DISPLAY ' 4 - LER ARQUIVO DE TESTE      (LER-ARQUIVO)'.
+           DISPLAY ' 5 - GERAR NUMEROS ALEATORIOS  (RANDOM-GENERATOR)'.
+           DISPLAY ' 6 - CALCULADORA               (CALCULADORA-V1)'.
+           DISPLAY ' 7 - JOGO DA VELHA             (JOGO-DA-VELHA)'.
+           DISPLAY ' 8 - DISTRIBUICAO DE CPFS      (CPF-DISTRIBUICAO)'.
+           DISPLAY ' 0 - SAIR'.
+           DISPLAY 'OPCAO :'.
+           ACCEPT OPCAO.
+
+       2000-EXECUTA-OPCAO.
+      *        Despacha a opcao escolhida para o modulo correspondente;
+      *        cada modulo volta com GOBACK para este menu ao terminar.
+           IF OPCAO = 0
+               MOVE 'S' TO FIM-MENU
+           END-IF
+
+           IF OPCAO = 1
+               CALL 'GERA-CPF-DAT'
+           END-IF
+
+           IF OPCAO = 2
+               CALL 'CPF-VALIDADOR'
+           END-IF
+
+           IF OPCAO = 3
+               CALL 'ESCREVER-ARQUIVO'
+           END-IF
+
+           IF OPCAO = 4
+               CALL 'LER-ARQUIVO'
+           END-IF
+
+           IF OPCAO = 5
+               CALL 'RANDOM-GENERATOR'
+           END-IF
+
+           IF OPCAO = 6
+               CALL 'CALCULADORA-V1'
+           END-IF
+
+           IF OPCAO = 7
+               CALL 'JOGO-DA-VELHA'
+           END-IF
+
+           IF OPCAO = 8
+               CALL 'CPF-DISTRIBUICAO'
+           END-IF
+
+           IF OPCAO NOT = 0 AND OPCAO NOT = 1 AND OPCAO NOT = 2
+                   AND OPCAO NOT = 3 AND OPCAO NOT = 4
+                   AND OPCAO NOT = 5 AND OPCAO NOT = 6
+                   AND OPCAO NOT = 7 AND OPCAO NOT = 8
+               DISPLAY 'OPCAO INVALIDA.'
+           END-IF.
+
+       END PROGRAM MENU-OPERACOES.
